@@ -10,12 +10,20 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 ARE-DE-TRABAJO.
-           05 nombre     pic x(20).
+           05 nombre       pic x(20).
+           05 departamento pic x(20).
+           05 fecha-inicio pic 9(08).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Ingresa tu nombre"
             ACCEPT nombre
+            DISPLAY "Ingresa tu departamento"
+            ACCEPT departamento
+            DISPLAY "Ingresa tu fecha de inicio (AAAAMMDD)"
+            ACCEPT fecha-inicio
             DISPLAY "Bienvenido al mundo de cobol" nombre
+            DISPLAY "Departamento: " departamento
+            DISPLAY "Fecha de inicio: " fecha-inicio
             DISPLAY "Hello world"
             STOP RUN.
        END PROGRAM PROGRAMA1.
