@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * - WKS-REGISTRO-EMPLEADO AHORA SE ARMA CON EL COPYBOOK COMPARTIDO
+      *   EMPLEADO, EL MISMO QUE USAN NOMINA Y VARIABLES, EN LUGAR DE UN
+      *   GRUPO LOCAL CON VALORES DE EJEMPLO FIJOS. LOS DATOS SE CAPTURAN
+      *   CON ACCEPT EN VEZ DE VENIR PRECARGADOS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UsoDeVaraibles.
@@ -13,14 +19,9 @@
        WORKING-STORAGE SECTION.
        77 WKS-NOMBRE                   PIC A(30).
        01 WKS-REGISTRO-EMPLEADO.
-           02 WKS-NOM-EMP.
-               03 WKS-NOM-TRAB         PIC A(20) VALUES "DAVID".
-               03 WKS-APEPA-TRAB       PIC A(20) VALUES "ARAGON".
-               03 WKS-APEMA-TRAB       PIC A(20) VALUES "PENUELA".
-           02 WKS-EDAD-EMP             PIC 9(02) VALUES 22.
-           02 WKS-SALARIO              PIC 9(05)V9(2) VALUE 43554.12.
+           COPY EMPLEADO.
       *RENOMBRAR PALABRAS NIVEL 66
-       66 WKS-APE-TRAB RENAMES WKS-APEPA-TRAB THRU WKS-APEMA-TRAB.
+       66 WKS-APE-TRAB RENAMES EMP-APELLIDO-PAT THRU EMP-APELLIDO-MAT.
        01 WKS-BANDERA                  PIC 9(01).
            88 WKS-TRUE VALUE 1.
            88 WKS-FALSE VALUE 0.
@@ -35,13 +36,25 @@
            DISPLAY "PROGRAMA DE VARIABLES".
            ACCEPT WKS-NOMBRE.
            DISPLAY "HOLA ",WKS-NOMBRE.
-           DISPLAY "REGISTRO EMPLEADO: ", WKS-REGISTRO-EMPLEADO.
-           DISPLAY "EDAD: ",WKS-EDAD-EMP.
-           DISPLAY "NOMBRE: ",WKS-NOM-EMP.
+           PERFORM 00002-CAPTURAR-EMPLEADO.
+           DISPLAY "NOMBRE: ",EMP-NOMBRE.
            DISPLAY "APELLIDOS: " WKS-APE-TRAB.
+           DISPLAY "EDAD: ",EMP-EDAD.
+           DISPLAY "SALARIO" EMP-SALARIO.
            DISPLAY "DIRECCION: " WKS-DIRECCION.
            DISPLAY "GASTOS: " GASTOS.
-           DISPLAY "SALARIO" WKS-SALARIO.
            DISPLAY "BANDERA: " WKS-BANDERA.
            STOP "PAUSA".
        STOP RUN.
+
+       00002-CAPTURAR-EMPLEADO.
+           DISPLAY "INGRESE NOMBRE DEL EMPLEADO".
+           ACCEPT EMP-NOMBRE.
+           DISPLAY "INGRESE PRIMER APELLIDO".
+           ACCEPT EMP-APELLIDO-PAT.
+           DISPLAY "INGRESE SEGUNDO APELLIDO".
+           ACCEPT EMP-APELLIDO-MAT.
+           DISPLAY "INGRESE EDAD".
+           ACCEPT EMP-EDAD.
+           DISPLAY "INGRESE SALARIO".
+           ACCEPT EMP-SALARIO.
