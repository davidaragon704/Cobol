@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: MENU PRINCIPAL QUE LANZA LOS DEMAS PROGRAMAS DEL TALLER
+      *          COMO SUBPROGRAMAS, PARA NO TENER QUE COMPILAR Y
+      *          EJECUTAR CADA UNO POR SEPARADO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WKS-OPCION               PIC 9(01).
+           88 WKS-OPC-CALCULADORA  VALUE 1.
+           88 WKS-OPC-COMERCIO     VALUE 2.
+           88 WKS-OPC-NOMINA       VALUE 3.
+           88 WKS-OPC-SALIR        VALUE 9.
+
+       PROCEDURE DIVISION.
+       00001-MI-SECCION SECTION.
+       00001-MAIN.
+           PERFORM 00000-MENU UNTIL WKS-OPC-SALIR.
+       STOP RUN.
+
+       00000-MENU.
+           DISPLAY "================================================".
+           DISPLAY "               MENU PRINCIPAL DEL TALLER".
+           DISPLAY "================================================".
+           DISPLAY "1. CALCULADORA".
+           DISPLAY "2. COMERCIO (INVENTARIO)".
+           DISPLAY "3. NOMINA (VARIABLES)".
+           DISPLAY "9. SALIR".
+           ACCEPT WKS-OPCION.
+
+           IF WKS-OPC-CALCULADORA THEN
+               CALL "CALULADORA"
+           ELSE
+           IF WKS-OPC-COMERCIO THEN
+               CALL "COMERCIO"
+           ELSE
+           IF WKS-OPC-NOMINA THEN
+               CALL "VARIABLES"
+           ELSE
+           IF WKS-OPC-SALIR THEN
+               DISPLAY "HASTA LUEGO"
+           ELSE
+               DISPLAY "OPCION INVALIDA, INTENTE OTRA VEZ".
