@@ -11,10 +11,12 @@
        77 WKS-OPTION-NUM           PIC 9(01).
        77 WKS-NUM-1                PIC 9(05)V9(03).
        77 WKS-NUM-2                PIC 9(05)V9(03).
+       77 WKS-REST                 PIC S9(10)V9(03).
        PROCEDURE DIVISION.
        00001-MI.SECCION SECTION.
        00001-MAIN.
-           PERFORM 00000-CALCULADORA UNTIL WKS-NUM-1 <= 0.
+           PERFORM 00000-CALCULADORA WITH TEST AFTER
+                   UNTIL WKS-NUM-1 <= 0.
        STOP RUN.
        00000-CALCULADORA.
            DISPLAY "Hello world"
@@ -25,3 +27,35 @@
 
            DISPLAY "SELECIONE 1. SUMA 2. RESTA. 3. MULTIPLICACION "
                   "4. division 5. modulo ".
+           ACCEPT WKS-OPTION-NUM.
+
+           IF WKS-OPTION-NUM = 1 THEN
+               ADD WKS-NUM-1 TO WKS-NUM-2 GIVING WKS-REST
+               DISPLAY "RESULTADO: " WKS-REST
+           ELSE
+           IF WKS-OPTION-NUM = 2 THEN
+               SUBTRACT WKS-NUM-2 FROM WKS-NUM-1 GIVING WKS-REST
+               DISPLAY "RESULTADO: " WKS-REST
+           ELSE
+           IF WKS-OPTION-NUM = 3 THEN
+               MULTIPLY WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-REST
+               DISPLAY "RESULTADO: " WKS-REST
+           ELSE
+           IF WKS-OPTION-NUM = 4 THEN
+               IF WKS-NUM-2 = 0 THEN
+                   DISPLAY "NO SE PUEDE DIVIDIR ENTRE CERO"
+               ELSE
+                   DIVIDE WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-REST
+                   DISPLAY "RESULTADO: " WKS-REST
+               END-IF
+           ELSE
+           IF WKS-OPTION-NUM = 5 THEN
+               IF WKS-NUM-2 = 0 THEN
+                   DISPLAY "NO SE PUEDE OBTENER MODULO ENTRE CERO"
+               ELSE
+                   DIVIDE WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-REST
+                       REMAINDER WKS-REST
+                   DISPLAY "RESULTADO: " WKS-REST
+               END-IF
+           ELSE
+               DISPLAY "OPCION INVALIDA".
