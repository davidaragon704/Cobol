@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: FSERR-PROC
+      * Purpose:  Shared FILE STATUS check, originally COMERCIO's local
+      *           1900-VERIFICAR-ARCHIVO paragraph. COPY this into the
+      *           PROCEDURE DIVISION of any program that MOVEs its own
+      *           FILE STATUS and a short operation description into
+      *           FS-STATUS-CHEQUEO/WKS-DESCRIP-OPERACION (see
+      *           FSERR-WS.cpy) before calling PERFORM 1900-VERIFICAR-
+      *           ARCHIVO.
+      ******************************************************************
+       1900-VERIFICAR-ARCHIVO.
+           IF FS-STATUS-CHEQUEO IS EQUAL TO "00" OR "97" THEN
+               CONTINUE
+           ELSE
+           IF FS-STATUS-CHEQUEO IS EQUAL TO "35" THEN
+               CONTINUE
+           ELSE
+           IF FS-STATUS-CHEQUEO IS EQUAL TO "91" OR "93" OR "94"
+                                          OR "96" THEN
+               DISPLAY "ARCHIVO EN USO: " WKS-DESCRIP-OPERACION
+           ELSE
+           IF FS-STATUS-CHEQUEO IS EQUAL TO "23" OR "49" THEN
+               DISPLAY "LLAVE NO ENCONTRADA: " WKS-DESCRIP-OPERACION
+           ELSE
+               DISPLAY "ERROR DE ARCHIVO (" FS-STATUS-CHEQUEO "): "
+                       WKS-DESCRIP-OPERACION.
