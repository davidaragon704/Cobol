@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: EMPLEADO
+      * Purpose:  Common employee record, shared by program1/program2's
+      *           NOMINA, Proyectos/nomina2's VARIABLES, and
+      *           UsoVariables' demo employee, so the same field layout
+      *           isn't hand-duplicated in each program.
+      * Note:     program1/program2/nomina2 COPY this into the FD record
+      *           for EMPLEADO-FILE/PAYROLL-FILE only, so an employee
+      *           entered in any one of them is visible to the others
+      *           through the shared EMPLEADOS.TXT file; each keeps its
+      *           own in-memory table shape and MOVEs fields to/from the
+      *           shared record on load/save. UsoVariables has no file
+      *           of its own and COPYs this straight into
+      *           WORKING-STORAGE as its one and only employee record.
+      ******************************************************************
+           02 EMP-ID                   PIC 9(05) VALUE ZERO.
+           02 EMP-NOMBRE               PIC X(30).
+           02 EMP-APELLIDO-PAT         PIC X(30).
+           02 EMP-APELLIDO-MAT         PIC X(30).
+           02 EMP-EDAD                 PIC 9(02) VALUE ZERO.
+           02 EMP-SALARIO              PIC 9(07)V9(02) VALUE ZERO.
+           02 EMP-FECHA-CONTRATO       PIC 9(08) VALUE ZERO.
+           02 EMP-MENSUALIDAD          PIC 9(10)V9(02) VALUE ZERO.
+           02 EMP-IMPUESTO             PIC 9(10)V9(02) VALUE ZERO.
+           02 EMP-SEG-SOCIAL           PIC 9(10)V9(02) VALUE ZERO.
+           02 EMP-NETO                 PIC 9(10)V9(02) VALUE ZERO.
+           02 EMP-ACUMULADO-ANUAL      PIC 9(10)V9(02) VALUE ZERO.
