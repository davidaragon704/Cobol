@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: FSERR-WS
+      * Purpose:  Working-storage fields for the shared file-status
+      *           error-handling check (see FSERR-PROC.cpy), so COMERCIO
+      *           and DatosClientes don't each keep their own copy of
+      *           the same two fields.
+      ******************************************************************
+       77 FS-STATUS-CHEQUEO       PIC X(02).
+       77 WKS-DESCRIP-OPERACION   PIC X(40).
