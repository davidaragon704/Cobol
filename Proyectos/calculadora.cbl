@@ -3,38 +3,130 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * - SE AGREGA BITACORA DE AUDITORIA DE CADA OPERACION (AUDIT-LOG).
+      * - SE VALIDA DIVISOR/EXPONENTE CERO Y RADICANDO NEGATIVO ANTES
+      *   DE CALCULAR.
+      * - SE PERMITE ENCADENAR EL RESULTADO COMO NUMERO 1 DE LA
+      *   SIGUIENTE OPERACION.
+      * - SE AGREGA MODO POR LOTE (ARCHIVO DE ENTRADA/SALIDA).
+      * - SE AGREGA REDONDEO A CENTAVOS OPCIONAL.
+      * - SE AGREGA MEMORIA (M+ / MR) Y OPERADOR DE PORCENTAJE.
+      * - SE AGREGA CONVERSION DE UNIDADES.
+      * - VERSION UNICA Y AUTORITATIVA (REEMPLAZA LA COPIA DE LA RAIZ).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALULADORA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO WKS-AUDIT-FILENAME
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS FS-AUDIT-STATUS.
+
+           SELECT BATCH-IN ASSIGN TO WKS-BATCH-IN-FILE
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS FS-BATCH-IN-STATUS.
+
+           SELECT BATCH-OUT ASSIGN TO WKS-BATCH-OUT-FILE
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS FS-BATCH-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-REC                  PIC X(100).
+
+       FD  BATCH-IN.
+       01  BATCH-IN-REC.
+           02  BI-NUM-1                PIC S9(05)V9(02).
+           02  BI-NUM-2                PIC S9(05)V9(02).
+           02  BI-OPCION               PIC A(01).
+
+       FD  BATCH-OUT.
+       01  BATCH-OUT-REC               PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WKS-NUM-1                PIC S9(05)V9(02).
-       77 WKS-NUM-1-I                PIC S9(05)V9(02).
        77 WKS-NUM-2                PIC S9(05)V9(02).
-       77 WKS-NUM-2-I                PIC S9(05)V9(02).
        77 WKS-REST                 PIC S9(10)V9(02).
-       77 WKS-REST-I               PIC 9(05) VALUE 0.
        77 WKS-OPCION               PIC A(01).
        77 WKS-ELECCION             PIC 9(01).
        77 WKS-RES-FORMAT           PIC -ZZZZZZZZZ9.99.
        77 WKS-RESIDUO              PIC 9(04).
+       77 WKS-REST-I               PIC 9(05) VALUE 0.
+
+      * SECCION DE VALIDACION
+       77 WKS-ERROR-SW             PIC X(01) VALUE "N".
+           88 WKS-HAY-ERROR        VALUE "S".
+
+      * SECCION DE AUDITORIA
+       77 WKS-FECHA-HOY            PIC 9(08).
+       77 WKS-HORA-HOY             PIC 9(08).
+       77 WKS-AUDIT-FILENAME       PIC X(30).
+       77 FS-AUDIT-STATUS          PIC X(02).
+
+      * SECCION DE ENCADENAMIENTO DE OPERACIONES
+       77 WKS-ENCADENAR            PIC X(01) VALUE "N".
+           88 WKS-ENCADENA-SI      VALUE "S".
+       77 WKS-CONTINUAR            PIC X(01) VALUE "N".
+
+      * SECCION DE REDONDEO
+       77 WKS-REDONDEO             PIC X(01) VALUE "S".
+           88 WKS-RED-SI           VALUE "S".
+
+      * SECCION DE MEMORIA
+       77 WKS-MEMORIA              PIC S9(10)V9(02) VALUE 0.
+       77 WKS-MEM-FORMAT           PIC -ZZZZZZZZZ9.99.
+
+      * SECCION DE PORCENTAJE
+       77 WKS-SUBOPCION            PIC 9(01).
+
+      * SECCION DE CONVERSION DE UNIDADES
+       77 WKS-CONV-COD             PIC 9(01).
+       77 WKS-VALOR-CONV           PIC S9(07)V9(04).
+       77 WKS-RESULT-CONV          PIC S9(07)V9(04).
+       77 WKS-CONV-FORMAT          PIC -ZZZZZZ9.9999.
+
+      * SECCION DE MODO POR LOTE
+       77 WKS-BATCH-IN-FILE        PIC X(30) VALUE "LOTE-ENTRADA.TXT".
+       77 WKS-BATCH-OUT-FILE       PIC X(30) VALUE "LOTE-SALIDA.TXT".
+       77 FS-BATCH-IN-STATUS       PIC X(02).
+       77 FS-BATCH-OUT-STATUS      PIC X(02).
+       77 WKS-EOF-LOTE             PIC X(01) VALUE "N".
 
        PROCEDURE DIVISION.
        00001-MI-SECCION SECTION.
        00001-MAIN.
+           PERFORM 00009-INICIALIZAR-AUDITORIA.
            PERFORM 00000-CALCULADORA UNTIL WKS-ELECCION IS EQUAL 2 .
-       STOP RUN.
+       GOBACK.
+
+       00009-INICIALIZAR-AUDITORIA.
+           ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD.
+           STRING "AUDITORIA" WKS-FECHA-HOY ".TXT"
+               DELIMITED BY SIZE INTO WKS-AUDIT-FILENAME.
 
        00000-CALCULADORA.
-           DISPLAY "1-. USAR LA CALCULADORA, 2-. SALIR".
+           DISPLAY "1-. USAR LA CALCULADORA, 2-. SALIR, "
+                   "3-. CONVERSION DE UNIDADES, 4-. MODO POR LOTE".
            ACCEPT WKS-ELECCION.
 
            IF WKS-ELECCION IS EQUAL TO 1 THEN
+               MOVE "S" TO WKS-ENCADENAR
                PERFORM 00001-ciclo
-               PERFORM 00002-EJECUTAR-OPERACION
+               PERFORM 00002-CICLO-OPERAR UNTIL WKS-ENCADENAR NOT = "S"
            ELSE
                IF WKS-ELECCION IS EQUAL TO 2 THEN
                NEXT SENTENCE
+           ELSE
+               IF WKS-ELECCION IS EQUAL TO 3 THEN
+               PERFORM 00005-CONVERSION-UNIDADES
+           ELSE
+               IF WKS-ELECCION IS EQUAL TO 4 THEN
+               PERFORM 00007-MODO-LOTE
            ELSE
                DISPLAY "INGRESO UN VALOR EQUIVOCADO".
 
@@ -42,52 +134,242 @@
            DISPLAY "CALCULADORA".
             DISPLAY "DAME EL NUMERO 1".
             ACCEPT WKS-NUM-1.
+            PERFORM 00001B-CICLO-NUM2.
+
+       00001B-CICLO-NUM2.
             DISPLAY "DAME EL NUMERO 2".
             ACCEPT WKS-NUM-2.
 
+            DISPLAY "REDONDEAR RESULTADO A CENTAVOS? (S/N)".
+            ACCEPT WKS-REDONDEO.
+
             DISPLAY "INDICA LA OPERACION A REALIZAR:".
             DISPLAY "S=SUMA,R=RESTA, M=MULTPLICACION,D=DIVISON,L=MODULO"
-            "P= POTENCIA,Z=RAIZ CUADRADA ".
+            "P= POTENCIA,Z=RAIZ CUADRADA,%=PORCENTAJE".
+            DISPLAY "+=SUMAR A MEMORIA,K=RECUPERAR MEMORIA".
       *   NOT > (ES MENOR O IGUAL QUE)
       *   NOT < (ES MAYOR O IGUAL QUE)
             ACCEPT WKS-OPCION .
 
+       00002-CICLO-OPERAR.
+           PERFORM 00002-VALIDAR.
+           IF WKS-HAY-ERROR THEN
+               MOVE "N" TO WKS-ENCADENAR
+           ELSE
+               PERFORM 00002-EJECUTAR-OPERACION
+               PERFORM 00006-PREGUNTA-ENCADENAR
+               IF WKS-ENCADENA-SI THEN
+                   MOVE WKS-REST TO WKS-NUM-1
+                   PERFORM 00001B-CICLO-NUM2
+               END-IF
+           END-IF.
+
+       00002-VALIDAR.
+           MOVE "N" TO WKS-ERROR-SW.
+           IF (FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "D" OR "L")
+                   AND WKS-NUM-2 IS EQUAL TO 0 THEN
+               DISPLAY "NO SE PUEDE DIVIDIR ENTRE CERO"
+               MOVE "S" TO WKS-ERROR-SW
+           ELSE
+           IF FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "Z" THEN
+               IF WKS-NUM-2 IS EQUAL TO 0 THEN
+                   DISPLAY "NO SE PUEDE CALCULAR RAIZ CON INDICE CERO"
+                   MOVE "S" TO WKS-ERROR-SW
+               ELSE
+               IF WKS-NUM-1 IS LESS THAN 0 THEN
+                   DISPLAY "NUMERO NEGATIVO, NO SE PUEDE CALCULAR RAIZ"
+                   MOVE "S" TO WKS-ERROR-SW.
+
        00002-EJECUTAR-OPERACION.
            IF FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "S" THEN
-               ADD WKS-NUM-1 TO WKS-NUM-2 GIVING WKS-REST
+               IF WKS-RED-SI THEN
+                   ADD WKS-NUM-1 TO WKS-NUM-2 GIVING WKS-REST ROUNDED
+               ELSE
+                   ADD WKS-NUM-1 TO WKS-NUM-2 GIVING WKS-REST
+               END-IF
             ELSE
             IF FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "R" THEN
-               SUBTRACT WKS-NUM-1 FROM WKS-NUM-2 GIVING WKS-REST
+               IF WKS-RED-SI THEN
+                   SUBTRACT WKS-NUM-1 FROM WKS-NUM-2 GIVING
+                            WKS-REST ROUNDED
+               ELSE
+                   SUBTRACT WKS-NUM-1 FROM WKS-NUM-2 GIVING WKS-REST
+               END-IF
             ELSE
             IF FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "M" THEN
-               MULTIPLY WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-REST
-
+               IF WKS-RED-SI THEN
+                   MULTIPLY WKS-NUM-1 BY WKS-NUM-2 GIVING
+                            WKS-REST ROUNDED
+               ELSE
+                   MULTIPLY WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-REST
+               END-IF
             ELSE
             IF FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "D" THEN
-               DIVIDE WKS-NUM-1 INTO WKS-NUM-2 GIVING WKS-REST
-                                         REMAINDER WKS-RESIDUO
+               IF WKS-RED-SI THEN
+                   DIVIDE WKS-NUM-1 INTO WKS-NUM-2 GIVING
+                          WKS-REST ROUNDED REMAINDER WKS-RESIDUO
+               ELSE
+                   DIVIDE WKS-NUM-1 INTO WKS-NUM-2 GIVING WKS-REST
+                                             REMAINDER WKS-RESIDUO
+               END-IF
             ELSE
             IF  FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "P" THEN
-                COMPUTE WKS-REST= WKS-NUM-1 ** WKS-NUM-2
+                IF WKS-RED-SI THEN
+                    COMPUTE WKS-REST ROUNDED = WKS-NUM-1 ** WKS-NUM-2
+                ELSE
+                    COMPUTE WKS-REST = WKS-NUM-1 ** WKS-NUM-2
+                END-IF
             ELSE
             IF FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "Z" THEN
-                COMPUTE WKS-REST = WKS-NUM-1 ** (1/WKS-NUM-2)
+                IF WKS-RED-SI THEN
+                    COMPUTE WKS-REST ROUNDED =
+                            WKS-NUM-1 ** (1 / WKS-NUM-2)
+                ELSE
+                    COMPUTE WKS-REST = WKS-NUM-1 ** (1 / WKS-NUM-2)
+                END-IF
             ELSE
             IF FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "L" THEN
                 COMPUTE WKS-REST-I = FUNCTION MOD(WKS-NUM-1,WKS-NUM-2)
+                MOVE WKS-REST-I TO WKS-REST
                 DISPLAY "MODULO ," WKS-REST-I
-
+            ELSE
+            IF WKS-OPCION IS EQUAL TO "%" THEN
+                PERFORM 00010-PORCENTAJE
+            ELSE
+            IF WKS-OPCION IS EQUAL TO "+" THEN
+                ADD WKS-REST TO WKS-MEMORIA
+                MOVE WKS-MEMORIA TO WKS-MEM-FORMAT
+                DISPLAY "MEMORIA: ", WKS-MEM-FORMAT
+            ELSE
+            IF FUNCTION UPPER-CASE(WKS-OPCION) IS EQUAL TO "K" THEN
+                MOVE WKS-MEMORIA TO WKS-REST
+                MOVE WKS-MEMORIA TO WKS-MEM-FORMAT
+                DISPLAY "MEMORIA: ", WKS-MEM-FORMAT
             ELSE
                DISPLAY "NO SELECCIONO NADA".
 
             IF FUNCTION UPPER-CASE(WKS-OPCION)
                 IS EQUAL "S" OR "R" OR "M" OR "D" OR "L"
-                                                 OR "P" OR "Z"THEN
+                                     OR "P" OR "Z" OR "%" THEN
                MOVE WKS-REST TO WKS-RES-FORMAT
                DISPLAY "RESULTADO: ", WKS-RES-FORMAT
                IF WKS-OPCION IS EQUAL TO "D"
-                   DISPLAY "RESIDUO: ", WKS-RESIDUO.
+                   DISPLAY "RESIDUO: ", WKS-RESIDUO
+               END-IF
+               PERFORM 00008-REGISTRAR-AUDITORIA
+            END-IF.
+
+       00010-PORCENTAJE.
+           DISPLAY "1=PORCENTAJE DE NUMERO 1, 2=INCREMENTO (MARKUP)".
+           ACCEPT WKS-SUBOPCION.
+           IF WKS-SUBOPCION IS EQUAL TO 1 THEN
+               IF WKS-RED-SI THEN
+                   COMPUTE WKS-REST ROUNDED =
+                           (WKS-NUM-1 * WKS-NUM-2) / 100
+               ELSE
+                   COMPUTE WKS-REST = (WKS-NUM-1 * WKS-NUM-2) / 100
+               END-IF
+           ELSE
+           IF WKS-RED-SI THEN
+               COMPUTE WKS-REST ROUNDED =
+                       WKS-NUM-1 + ((WKS-NUM-1 * WKS-NUM-2) / 100)
+           ELSE
+               COMPUTE WKS-REST =
+                       WKS-NUM-1 + ((WKS-NUM-1 * WKS-NUM-2) / 100).
 
+       00006-PREGUNTA-ENCADENAR.
+           MOVE "N" TO WKS-ENCADENAR.
+           IF FUNCTION UPPER-CASE(WKS-OPCION)
+                IS EQUAL "S" OR "R" OR "M" OR "D" OR "L"
+                                     OR "P" OR "Z" OR "%" THEN
+               DISPLAY "USAR ESTE RESULTADO COMO NUMERO 1? (S/N)"
+               ACCEPT WKS-CONTINUAR
+               IF WKS-CONTINUAR IS EQUAL TO "S" OR "s" THEN
+                   MOVE "S" TO WKS-ENCADENAR.
+
+       00008-REGISTRAR-AUDITORIA.
+           ACCEPT WKS-HORA-HOY FROM TIME.
+           MOVE SPACES TO AUDIT-REC
+           STRING WKS-FECHA-HOY " " WKS-HORA-HOY
+                  " NUM1=" WKS-NUM-1
+                  " NUM2=" WKS-NUM-2
+                  " OP=" WKS-OPCION
+                  " RESULT=" WKS-RES-FORMAT
+               DELIMITED BY SIZE INTO AUDIT-REC
+           OPEN EXTEND AUDIT-LOG
+           IF FS-AUDIT-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDIT-LOG.
+
+       00005-CONVERSION-UNIDADES.
+           DISPLAY "INGRESE EL VALOR A CONVERTIR".
+           ACCEPT WKS-VALOR-CONV.
+           DISPLAY "1=KM A MI  2=MI A KM  3=KG A LB".
+           DISPLAY "4=LB A KG  5=CELSIUS A FAHRENHEIT  6=F A C".
+           ACCEPT WKS-CONV-COD.
+
+           IF WKS-CONV-COD IS EQUAL TO 1 THEN
+               COMPUTE WKS-RESULT-CONV = WKS-VALOR-CONV * 0.621371
+           ELSE
+           IF WKS-CONV-COD IS EQUAL TO 2 THEN
+               COMPUTE WKS-RESULT-CONV = WKS-VALOR-CONV * 1.60934
+           ELSE
+           IF WKS-CONV-COD IS EQUAL TO 3 THEN
+               COMPUTE WKS-RESULT-CONV = WKS-VALOR-CONV * 2.20462
+           ELSE
+           IF WKS-CONV-COD IS EQUAL TO 4 THEN
+               COMPUTE WKS-RESULT-CONV = WKS-VALOR-CONV * 0.453592
+           ELSE
+           IF WKS-CONV-COD IS EQUAL TO 5 THEN
+               COMPUTE WKS-RESULT-CONV =
+                       (WKS-VALOR-CONV * 9 / 5) + 32
+           ELSE
+           IF WKS-CONV-COD IS EQUAL TO 6 THEN
+               COMPUTE WKS-RESULT-CONV =
+                       (WKS-VALOR-CONV - 32) * 5 / 9
+           ELSE
+               DISPLAY "CODIGO DE CONVERSION INVALIDO".
+
+           IF WKS-CONV-COD IS GREATER THAN 0 AND
+              WKS-CONV-COD IS LESS THAN 7 THEN
+               MOVE WKS-RESULT-CONV TO WKS-CONV-FORMAT
+               DISPLAY "RESULTADO: ", WKS-CONV-FORMAT.
 
+       00007-MODO-LOTE.
+           DISPLAY "PROCESANDO LOTE DESDE ", WKS-BATCH-IN-FILE.
+           MOVE "N" TO WKS-EOF-LOTE.
+           OPEN INPUT BATCH-IN.
+           IF FS-BATCH-IN-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE ENTRADA"
+           ELSE
+               OPEN OUTPUT BATCH-OUT
+               PERFORM 00007-LEER-LOTE UNTIL WKS-EOF-LOTE IS EQUAL "S"
+               CLOSE BATCH-IN
+               CLOSE BATCH-OUT
+               DISPLAY "LOTE PROCESADO, SALIDA EN ",
+                        WKS-BATCH-OUT-FILE.
 
-      *      STOP "Presione cualquiera tecla para continuar".
+       00007-LEER-LOTE.
+           READ BATCH-IN INTO BATCH-IN-REC
+               AT END
+                   MOVE "S" TO WKS-EOF-LOTE
+               NOT AT END
+                   MOVE BI-NUM-1 TO WKS-NUM-1
+                   MOVE BI-NUM-2 TO WKS-NUM-2
+                   MOVE BI-OPCION TO WKS-OPCION
+                   PERFORM 00002-VALIDAR
+                   IF WKS-HAY-ERROR THEN
+                       MOVE "REGISTRO RECHAZADO" TO BATCH-OUT-REC
+                   ELSE
+                   IF WKS-OPCION IS EQUAL TO "%" THEN
+                       MOVE "RECHAZADO: % NO DISPONIBLE EN LOTE"
+                           TO BATCH-OUT-REC
+                   ELSE
+                       PERFORM 00002-EJECUTAR-OPERACION
+                       MOVE WKS-RES-FORMAT TO BATCH-OUT-REC
+                   END-IF
+                   END-IF
+                   WRITE BATCH-OUT-REC
+           END-READ.
