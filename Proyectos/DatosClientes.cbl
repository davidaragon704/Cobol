@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * - SE PERMITE CAPTURAR VARIOS CLIENTES POR EJECUCION, AGREGANDO
+      *   (OPEN EXTEND) EN LUGAR DE SOBREESCRIBIR EL ARCHIVO CADA VEZ.
+      * - SE RESPALDA F-ARCHIVO A UN ARCHIVO RESPALDO-CLIENTES-<FECHA>
+      *   ANTES DE QUE EL PROGRAMA PUEDA MODIFICARLO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -10,68 +16,292 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-ARCHIVO ASSIGN TO "DATOS.TXT".
+           SELECT F-ARCHIVO ASSIGN TO "DATOS.TXT"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS RC-ID
+                                   FILE STATUS FS-STATUS.
+
+           SELECT KEY-FILE ASSIGN TO "LLAVE-CLIENTES.TXT"
+                                   FILE STATUS KEY-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "CLIENTES.CSV"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS CSV-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO WKS-NOMBRE-RESPALDO
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS BACKUP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD F-ARCHIVO.
        01 REG-CLIENTE.
+           02 RC-ID                        PIC 9(10).
            02 RC-NOMBRE                    PIC A(50).
            02 RC-APELLIDOS                 PIC A(50).
            02 RC-DOMICILIO                 PIC X(50).
            02 RC-TELEFONO                  PIC 9(10).
+           02 RC-TELEFONO-2                PIC 9(10).
+           02 RC-EMAIL                     PIC X(50).
+           02 RC-PASATIEMPO                PIC X(30).
+           02 RC-COLOR                     PIC X(30).
+
+       FD KEY-FILE.
+       01 REG-LLAVE-CLI                    PIC 9(10).
+
+       FD CSV-FILE.
+       01 CSV-REC                          PIC X(250).
+
+       FD BACKUP-FILE.
+       01 REG-BACKUP                       PIC X(290).
 
        WORKING-STORAGE SECTION.
+       01 WKS-NOMBRE-RESPALDO.
+           02 FILLER              PIC X(17) VALUE "RESPALDO-CLIENTES".
+           02 WKS-FECHA-RESPALDO  PIC 9(06) VALUE ZEROS.
+           02 FILLER              PIC X(4) VALUE ".TXT".
+
        01 WKS-CLIENTE.
            02 WKS-NOMBRE-C                    PIC A(100).
            02 WKS-DOMICILIO                   PIC X(50).
+           02 WKS-TELEFONO-TXT                PIC X(10).
            02 WKS-TELEFONO                    PIC 9(10).
+           02 WKS-TELEFONO-2                  PIC 9(10).
+           02 WKS-EMAIL                       PIC X(50).
            02 WKS-PASATIEMPO                  PIC X(30).
            02 WKS-COLOR                       PIC X(30).
 
-       77 WKS-CONCATENADO                     PIC X(150).
+       77 WKS-TELEFONO-VALIDO                 PIC X(01) VALUE "N".
+           88 WKS-TELEFONO-OK                 VALUE "S".
+       77 WKS-PTR-NOMBRE                      PIC 9(03).
+
+       77 WKS-OTRO-CLIENTE                    PIC X(01) VALUE "S".
+           88 WKS-HAY-OTRO                    VALUE "S" "s".
+       77 FS-STATUS                           PIC X(02).
+       77 KEY-STATUS                          PIC X(02).
+       77 WKS-OPCION-MENU                     PIC 9(01).
+       77 WKS-SALIR-MENU                      PIC X(01) VALUE "N".
+           88 WKS-FIN-MENU                    VALUE "S".
+       77 WKS-NOMBRE-BUSCADO                  PIC A(50).
+       77 WKS-FIN-BUSQUEDA                    PIC X(01) VALUE "N".
+           88 WKS-EOF-BUSQUEDA                VALUE "S".
+       77 WKS-ENCONTRADO                      PIC X(01) VALUE "N".
+           88 WKS-SI-ENCONTRADO               VALUE "S".
+       77 CSV-STATUS                          PIC X(02).
+       77 BACKUP-STATUS                       PIC X(02).
+       77 WKS-FIN-RESPALDO                    PIC X(01) VALUE "N".
+           88 WKS-EOF-RESPALDO                VALUE "S".
+           COPY FSERR-WS.
 
        PROCEDURE DIVISION.
        SECTION-PRINCIPAL SECTION.
 
        MAIN-PROCEDURE.
            DISPLAY "PROGRAMA GENERADOR DE ARCHIVOS CLIENTES.".
+           OPEN I-O F-ARCHIVO.
+           IF FS-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT F-ARCHIVO
+               CLOSE F-ARCHIVO
+               OPEN I-O F-ARCHIVO.
+           MOVE FS-STATUS TO FS-STATUS-CHEQUEO.
+           MOVE "APERTURA DE F-ARCHIVO" TO WKS-DESCRIP-OPERACION.
+           PERFORM 1900-VERIFICAR-ARCHIVO.
+           PERFORM 0150-RESPALDAR-ARCHIVO.
+           PERFORM 0200-MENU UNTIL WKS-FIN-MENU.
+           CLOSE F-ARCHIVO.
+           DISPLAY "TERMINO PROGRAMA".
+       STOP RUN.
+
+       0150-RESPALDAR-ARCHIVO.
+           ACCEPT WKS-FECHA-RESPALDO FROM DATE.
+           OPEN INPUT BACKUP-FILE.
+           IF BACKUP-STATUS IS EQUAL TO "35" THEN
+               CLOSE BACKUP-FILE
+               OPEN OUTPUT BACKUP-FILE
+               MOVE "N" TO WKS-FIN-RESPALDO
+               MOVE LOW-VALUES TO RC-ID
+               START F-ARCHIVO KEY IS NOT LESS THAN RC-ID
+                   INVALID KEY
+                       MOVE "S" TO WKS-FIN-RESPALDO
+               END-START
+               PERFORM 0151-COPIAR-REGISTRO UNTIL WKS-EOF-RESPALDO
+               CLOSE BACKUP-FILE
+           ELSE
+               CLOSE BACKUP-FILE
+               DISPLAY "RESPALDO DE HOY YA EXISTE, NO SE VUELVE A "
+                       "GENERAR".
+
+       0151-COPIAR-REGISTRO.
+           READ F-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-RESPALDO
+               NOT AT END
+                   MOVE REG-CLIENTE TO REG-BACKUP
+                   WRITE REG-BACKUP.
+
+       0200-MENU.
+           DISPLAY "1-. CAPTURAR CLIENTE(S)".
+           DISPLAY "2-. BUSCAR CLIENTE POR NOMBRE".
+           DISPLAY "3-. EXPORTAR CLIENTES A CSV".
+           DISPLAY "4-. SALIR".
+           ACCEPT WKS-OPCION-MENU.
+
+           IF WKS-OPCION-MENU IS EQUAL TO 1 THEN
+               MOVE "S" TO WKS-OTRO-CLIENTE
+               PERFORM 0100-CAPTURAR-CLIENTE UNTIL NOT WKS-HAY-OTRO
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 2 THEN
+               PERFORM 0300-BUSCAR-POR-NOMBRE
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 3 THEN
+               PERFORM 0400-EXPORTAR-CSV
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 4 THEN
+               MOVE "S" TO WKS-SALIR-MENU
+           ELSE
+               DISPLAY "OPCION INVALIDA".
+
+       0400-EXPORTAR-CSV.
+           OPEN OUTPUT CSV-FILE.
+           MOVE "N" TO WKS-FIN-BUSQUEDA.
+           MOVE LOW-VALUES TO RC-ID.
+           START F-ARCHIVO KEY IS NOT LESS THAN RC-ID
+               INVALID KEY
+                   MOVE "S" TO WKS-FIN-BUSQUEDA.
+           PERFORM 0410-ESCRIBIR-CSV UNTIL WKS-EOF-BUSQUEDA.
+           CLOSE CSV-FILE.
+           DISPLAY "CLIENTES EXPORTADOS A CLIENTES.CSV".
+
+       0410-ESCRIBIR-CSV.
+           READ F-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-BUSQUEDA
+               NOT AT END
+                   STRING FUNCTION TRIM(RC-ID) ","
+                          FUNCTION TRIM(RC-NOMBRE) ","
+                          FUNCTION TRIM(RC-APELLIDOS) ","
+                          FUNCTION TRIM(RC-DOMICILIO) ","
+                          RC-TELEFONO ","
+                          RC-TELEFONO-2 ","
+                          FUNCTION TRIM(RC-EMAIL) ","
+                          FUNCTION TRIM(RC-PASATIEMPO) ","
+                          FUNCTION TRIM(RC-COLOR)
+                       DELIMITED BY SIZE INTO CSV-REC
+                   WRITE CSV-REC.
 
+       0300-BUSCAR-POR-NOMBRE.
+           DISPLAY "INGRESE NOMBRE A BUSCAR".
+           ACCEPT WKS-NOMBRE-BUSCADO.
+           MOVE "N" TO WKS-FIN-BUSQUEDA.
+           MOVE "N" TO WKS-ENCONTRADO.
+           MOVE LOW-VALUES TO RC-ID.
+           START F-ARCHIVO KEY IS NOT LESS THAN RC-ID
+               INVALID KEY
+                   MOVE "S" TO WKS-FIN-BUSQUEDA.
+           PERFORM 0310-LEER-CLIENTE UNTIL WKS-EOF-BUSQUEDA.
+           IF NOT WKS-SI-ENCONTRADO THEN
+               DISPLAY "CLIENTE NO ENCONTRADO".
+
+       0310-LEER-CLIENTE.
+           READ F-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-BUSQUEDA
+               NOT AT END
+                   IF RC-NOMBRE IS EQUAL TO WKS-NOMBRE-BUSCADO THEN
+                       MOVE "S" TO WKS-ENCONTRADO
+                       DISPLAY "ID: "         RC-ID
+                       DISPLAY "NOMBRE: "     RC-NOMBRE
+                       DISPLAY "APELLIDOS: "  RC-APELLIDOS
+                       DISPLAY "DOMICILIO: "  RC-DOMICILIO
+                       DISPLAY "TELEFONO: "   RC-TELEFONO
+                       DISPLAY "TELEFONO 2: " RC-TELEFONO-2
+                       DISPLAY "EMAIL: "      RC-EMAIL.
+
+       0050-OBTENER-SIGUIENTE-ID.
+           OPEN I-O KEY-FILE.
+           IF KEY-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT KEY-FILE
+               MOVE 0 TO REG-LLAVE-CLI
+               WRITE REG-LLAVE-CLI
+               CLOSE KEY-FILE
+               OPEN I-O KEY-FILE.
+           MOVE KEY-STATUS TO FS-STATUS-CHEQUEO.
+           MOVE "APERTURA DE LLAVE-CLIENTES"
+               TO WKS-DESCRIP-OPERACION.
+           PERFORM 1900-VERIFICAR-ARCHIVO.
+
+           READ KEY-FILE NEXT RECORD
+               AT END
+                   DISPLAY "LLAVE NO ENCONTRADA EN LLAVE-CLIENTES.TXT".
+           ADD 1 TO REG-LLAVE-CLI.
+           REWRITE REG-LLAVE-CLI.
+           MOVE REG-LLAVE-CLI TO RC-ID.
+           CLOSE KEY-FILE.
+
+           COPY FSERR-PROC.
+
+       0110-CAPTURAR-TELEFONO.
+           MOVE "N" TO WKS-TELEFONO-VALIDO.
+           PERFORM 0111-PEDIR-TELEFONO UNTIL WKS-TELEFONO-OK.
+
+       0111-PEDIR-TELEFONO.
+           DISPLAY "DAME TELEFONO DEL CLIENTE (10 DIGITOS): ".
+           ACCEPT WKS-TELEFONO-TXT.
+
+           IF WKS-TELEFONO-TXT(10:1) IS EQUAL TO SPACE
+              OR WKS-TELEFONO-TXT IS NOT NUMERIC THEN
+               DISPLAY "TELEFONO INVALIDO, DEBE TENER 10 DIGITOS"
+           ELSE
+               MOVE WKS-TELEFONO-TXT TO WKS-TELEFONO
+               MOVE "S" TO WKS-TELEFONO-VALIDO.
+
+       0100-CAPTURAR-CLIENTE.
+           PERFORM 0050-OBTENER-SIGUIENTE-ID.
+           DISPLAY "ID DE CLIENTE ASIGNADO: " RC-ID.
            DISPLAY "INGRESE NOMBRE COMPLETO DEL CLIENTE".
            ACCEPT WKS-NOMBRE-C.
 
            DISPLAY "DAME DIRECCION DEL CLIENTE: ".
            ACCEPT WKS-DOMICILIO.
 
-           DISPLAY "DAME TELEFONO DEL CLIENTE: ".
-           ACCEPT WKS-TELEFONO.
+           PERFORM 0110-CAPTURAR-TELEFONO.
+
+           DISPLAY "DAME TELEFONO SECUNDARIO DEL CLIENTE: ".
+           ACCEPT WKS-TELEFONO-2.
 
+           DISPLAY "DAME CORREO ELECTRONICO DEL CLIENTE: ".
+           ACCEPT WKS-EMAIL.
+
+      * EL PRIMER TOKEN ES EL NOMBRE; TODO LO DEMAS (INCLUYENDO
+      * SEGUNDO NOMBRE Y APELLIDOS COMPUESTOS) SE CONSERVA COMPLETO
+      * EN RC-APELLIDOS EN LUGAR DE PERDERSE.
+           MOVE 1 TO WKS-PTR-NOMBRE.
            UNSTRING WKS-NOMBRE-C DELIMITED BY " "
                INTO RC-NOMBRE
-                    RC-APELLIDOS.
+               WITH POINTER WKS-PTR-NOMBRE.
+           IF WKS-PTR-NOMBRE > 100 THEN
+               MOVE SPACES TO RC-APELLIDOS
+           ELSE
+               MOVE FUNCTION TRIM(WKS-NOMBRE-C(WKS-PTR-NOMBRE:))
+                   TO RC-APELLIDOS.
 
            MOVE WKS-DOMICILIO TO RC-DOMICILIO.
            MOVE WKS-TELEFONO TO RC-TELEFONO.
-
-           OPEN OUTPUT F-ARCHIVO.
-           WRITE REG-CLIENTE.
+           MOVE WKS-TELEFONO-2 TO RC-TELEFONO-2.
+           MOVE WKS-EMAIL TO RC-EMAIL.
 
            DISPLAY "DAME PASATIEMPO FAVORITO DEL CLIETE: ".
            ACCEPT  WKS-PASATIEMPO.
            DISPLAY "DAME COLOR FAVORITO DEL CLIENTE: ".
            ACCEPT WKS-COLOR.
 
+           MOVE WKS-PASATIEMPO TO RC-PASATIEMPO.
+           MOVE WKS-COLOR TO RC-COLOR.
 
-           STRING "PASATIEMPO: ", WKS-PASATIEMPO
-                   "COLOR: ",WKS-COLOR
-                   DELIMITED BY SIZE
-                   INTO WKS-CONCATENADO.
-           MOVE LOW-VALUE TO REG-CLIENTE.
-
-           WRITE REG-CLIENTE FROM WKS-CONCATENADO.
-
-           CLOSE F-ARCHIVO.
-
-           DISPLAY "TERMINO PROGRAMA".
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "NO SE PUDO GRABAR EL CLIENTE".
 
-       STOP RUN.
+           DISPLAY "DESEA CAPTURAR OTRO CLIENTE? (S/N)".
+           ACCEPT WKS-OTRO-CLIENTE.
