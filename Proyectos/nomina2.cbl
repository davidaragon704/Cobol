@@ -3,12 +3,48 @@
       * Date: 12-04-2020
       * Purpose: APRENDIZAJE
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * - SE AGREGA EMPLEADO-FILE (EMPLEADOS.TXT), EL MISMO ARCHIVO QUE
+      *   USAN program1 Y program2, PARA QUE LOS EMPLEADOS SE COMPARTAN
+      *   ENTRE LOS TRES PROGRAMAS EN LUGAR DE CAPTURARSE POR SEPARADO.
+      * - SE AGREGA VALIDACION DE OPERADOR Y CLAVE ANTES DE ENTRAR AL
+      *   MENU DE NOMINA, PARA QUE LOS SALARIOS NO QUEDEN VISIBLES A
+      *   CUALQUIERA QUE SE SIENTE EN LA TERMINAL.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIABLES.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT STUB-FILE ASSIGN TO "RECIBOS-NOMINA.TXT"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS STUB-STATUS.
+           SELECT EMPLEADO-FILE ASSIGN TO "EMPLEADOS.TXT"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EMP-ID
+                                   FILE STATUS EMP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD STUB-FILE.
+       01 REG-RECIBO                    PIC X(80).
+
+       FD EMPLEADO-FILE.
+       01 REG-EMPLEADO.
+           COPY EMPLEADO.
+
        WORKING-STORAGE SECTION.
+       77 STUB-STATUS                  PIC X(02).
+       77 EMP-STATUS                   PIC X(02).
+       77 WKS-TEM                      PIC 9(05) VALUE ZERO.
+       77 WKS-FIN-CARGA                PIC X(01) VALUE "N".
+           88 WKS-EOF-CARGA            VALUE "S".
+       77 WKS-FECHA-PAGO               PIC 9(08).
        77 WKS-INDEX                    PIC 9(3) VALUE ZERO.
        77 WKS-CONT                     PIC 9(02) VALUE ZERO.
        77 WKS-FIN                      PIC 9(02).
@@ -18,7 +54,8 @@
            88 WKS-NOM                  VALUE 1.
            88 WKS-SAL                  VALUE 2.
            88 WKS-DISPLAY              VALUE 3.
-           88 WKS-EXIT                 VALUE 4.
+           88 WKS-RECIBOS              VALUE 4.
+           88 WKS-EXIT                 VALUE 5.
 
        77 WKS-SINO                     PIC 9(01).
            88 WKS-SI                   VALUE 1.
@@ -31,27 +68,138 @@
            02 WKS-SALARIO              PIC 9(10)V9(03).
            02 WKS-ID                   PIC 9(10) VALUE ZERO.
            02 WKS-MENSUALIDA           PIC 9(10) VALUE 0.
+           02 WKS-IMPUESTO             PIC 9(10)V9(02) VALUE 0.
+           02 WKS-SEG-SOCIAL           PIC 9(10)V9(02) VALUE 0.
+           02 WKS-NETO                 PIC 9(10)V9(02) VALUE 0.
+           02 WKS-FECHA-CONTRATO       PIC 9(08) VALUE 0.
+           02 WKS-ACUMULADO-ANUAL      PIC 9(10)V9(02) VALUE 0.
+
+       77 WKS-TASA-IMPUESTO            PIC 9V9(04) VALUE 0.1000.
+       77 WKS-TASA-SEG-SOCIAL          PIC 9V9(04) VALUE 0.0425.
+
+       77 WKS-PERIODO-PAGO             PIC X(01) VALUE "M".
+           88 WKS-PERIODO-SEMANAL      VALUE "S".
+           88 WKS-PERIODO-QUINCENAL    VALUE "Q".
+           88 WKS-PERIODO-MENSUAL      VALUE "M".
+       77 WKS-HORAS-EXTRA              PIC 9(03)V9(02) VALUE 0.
+       77 WKS-TASA-EXTRA               PIC 9V9(02) VALUE 1.50.
+       77 WKS-PAGO-EXTRA               PIC 9(10)V9(02) VALUE 0.
+
+       77 WKS-OPERADOR-ID              PIC X(10).
+       77 WKS-PASSWORD                 PIC X(10).
+       77 WKS-INTENTOS                 PIC 9(01) VALUE 0.
+       77 WKS-ACCESO                   PIC X(01) VALUE "N".
+           88 WKS-ACCESO-OK            VALUE "S".
 
        PROCEDURE DIVISION.
 
        00000-MAIN SECTION.
-           MOVE 1 TO WKS-INDEX.
+           MOVE 0 TO WKS-INDEX.
+           PERFORM 0006-ABRIR-EMPLEADOS.
+           PERFORM 0007-CARGAR-EMPLEADOS UNTIL WKS-EOF-CARGA.
            IF WKS-INDEX < 101 THEN
                DISPLAY WKS-FIN
-               PERFORM 00001-MENU UNTIL WKS-FIN IS EQUAL TO 1
+               PERFORM 0010-VALIDAR-ACCESO
+               IF WKS-ACCESO-OK THEN
+                   PERFORM 00001-MENU UNTIL WKS-FIN IS EQUAL TO 1
+               ELSE
+                   DISPLAY "ACCESO DENEGADO"
+               END-IF
            ELSE
                DISPLAY "NO HAY MAS ESPACIO EN MEMORIA".
-0      00001-MENU.
+           PERFORM 0008-GUARDAR-EMPLEADOS.
+           CLOSE EMPLEADO-FILE.
+           GOBACK.
+
+       0006-ABRIR-EMPLEADOS.
+           OPEN I-O EMPLEADO-FILE.
+           IF EMP-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT EMPLEADO-FILE
+               CLOSE EMPLEADO-FILE
+               OPEN I-O EMPLEADO-FILE.
+           MOVE LOW-VALUES TO EMP-ID.
+           START EMPLEADO-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "S" TO WKS-FIN-CARGA.
+
+       0007-CARGAR-EMPLEADOS.
+           READ EMPLEADO-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-CARGA
+               NOT AT END
+                   ADD 1 TO WKS-INDEX
+                   MOVE EMP-NOMBRE       TO WKS-NAME(WKS-INDEX)
+                   MOVE EMP-APELLIDO-PAT TO WKS-LAST-NAME(WKS-INDEX)
+                   MOVE EMP-SALARIO      TO WKS-SALARIO(WKS-INDEX)
+                   MOVE EMP-ID           TO WKS-ID(WKS-INDEX)
+                   MOVE EMP-FECHA-CONTRATO TO
+                       WKS-FECHA-CONTRATO(WKS-INDEX)
+                   MOVE EMP-ACUMULADO-ANUAL TO
+                       WKS-ACUMULADO-ANUAL(WKS-INDEX)
+                   IF EMP-ID > WKS-TEM THEN
+                       MOVE EMP-ID TO WKS-TEM
+                   END-IF.
+
+       0008-GUARDAR-EMPLEADOS.
+           MOVE 1 TO WKS-CONT.
+           PERFORM 0009-ESCRIBIR-EMPLEADO
+               UNTIL WKS-CONT > WKS-INDEX.
+
+       0009-ESCRIBIR-EMPLEADO.
+           MOVE WKS-ID(WKS-CONT)              TO EMP-ID.
+           MOVE WKS-NAME(WKS-CONT)            TO EMP-NOMBRE.
+           MOVE WKS-LAST-NAME(WKS-CONT)       TO EMP-APELLIDO-PAT.
+           MOVE WKS-SALARIO(WKS-CONT)         TO EMP-SALARIO.
+           MOVE WKS-FECHA-CONTRATO(WKS-CONT)  TO EMP-FECHA-CONTRATO.
+           MOVE WKS-MENSUALIDA(WKS-CONT)      TO EMP-MENSUALIDAD.
+           MOVE WKS-IMPUESTO(WKS-CONT)        TO EMP-IMPUESTO.
+           MOVE WKS-SEG-SOCIAL(WKS-CONT)      TO EMP-SEG-SOCIAL.
+           MOVE WKS-NETO(WKS-CONT)            TO EMP-NETO.
+           MOVE WKS-ACUMULADO-ANUAL(WKS-CONT) TO EMP-ACUMULADO-ANUAL.
+           WRITE REG-EMPLEADO
+               INVALID KEY
+                   REWRITE REG-EMPLEADO
+                       INVALID KEY
+                           DISPLAY "ERROR AL GUARDAR EMPLEADO ID "
+                               EMP-ID
+                   END-REWRITE
+           END-WRITE.
+           ADD 1 TO WKS-CONT.
+
+       0010-VALIDAR-ACCESO.
+           MOVE ZERO TO WKS-INTENTOS.
+           MOVE "N" TO WKS-ACCESO.
+           PERFORM 0011-PEDIR-CREDENCIALES
+               UNTIL WKS-ACCESO-OK OR WKS-INTENTOS = 3.
+
+       0011-PEDIR-CREDENCIALES.
+           DISPLAY "ACCESO A NOMINA - CAPTURE OPERADOR Y CLAVE".
+           DISPLAY "OPERADOR: ".
+           ACCEPT WKS-OPERADOR-ID.
+           DISPLAY "CLAVE: ".
+           ACCEPT WKS-PASSWORD.
+           ADD 1 TO WKS-INTENTOS.
+           IF WKS-OPERADOR-ID IS EQUAL TO "NOMINA01" AND
+              WKS-PASSWORD   IS EQUAL TO "CLAVE123" THEN
+               MOVE "S" TO WKS-ACCESO
+           ELSE
+               DISPLAY "OPERADOR O CLAVE INCORRECTOS".
+
+       00001-MENU.
            DISPLAY "BIENVENIDOS AL INGRESO DE EMPLEADOS".
            DISPLAY "1.DATOS DE EMPLEADOS. 2.CALCULO SALARIO"
-                   "3. MOSTRAR NOMINA 4.SALIR".
+                   "3. MOSTRAR NOMINA 4.GENERAR RECIBOS 5.SALIR".
            DISPLAY "RECOMENDAMOS ENTRAR A LA OPCION 2 Y 3 CUANDO HAYA"
                    "INGRESADO TODOS LOS DATOS DE LOS EMPLEADOS"
            ACCEPT WKS-OPTION.
 
            IF WKS-NOM THEN
-               MOVE 1 TO WKS-INDEX
-               PERFORM 00002-DATOS-EMP
+               IF WKS-INDEX < 100 THEN
+                   ADD 1 TO WKS-INDEX
+                   PERFORM 00002-DATOS-EMP
+               ELSE
+                   DISPLAY "NO HAY MAS ESPACIO EN MEMORIA"
+                   PERFORM 00001-MENU
 
            ELSE
            IF WKS-SAL THEN
@@ -59,30 +207,17 @@
                PERFORM 00003-CALCULO-SALARIO
            ELSE
            IF WKS-DISPLAY THEN
-               DISPLAY "CONTRUCCION"
+               PERFORM 00005-MOSTRAR-NOMINA
+           ELSE
+           IF WKS-RECIBOS THEN
+               PERFORM 00004-MOSTRAR
+           ELSE
            IF WKS-EXIT THEN
                DISPLAY "FIN " WKS-FIN
                MOVE 1 TO WKS-FIN
            ELSE
                DISPLAY "NO SELECCIONO NADA"
                PERFORM 00001-MENU.
-       00001-MENU-2.
-           DISPLAY "BIENVENIDO AL INGRESO DE LA NOMINA".
-           ACCEPT WKS-OPTION.
-
-           IF WKS-NOM THEN
-               MOVE 1 TO WKS-INDEX
-               DISPLAY "INDEX" WKS-INDEX
-               PERFORM 00002-DATOS-EMP
-
-           ELSE
-           IF WKS-SAL THEN
-               PERFORM 00003-CALCULO-SALARIO
-           ELSE
-           IF WKS-DISPLAY THEN
-               DISPLAY "CONTRUCCION"
-           IF WKS-EXIT THEN
-               MOVE 1 TO WKS-FIN.
 
        00002-DATOS-EMP.
            DISPLAY "INDEX" WKS-INDEX
@@ -95,8 +230,11 @@
            DISPLAY "INGRESE VALOR DE TRABAJO DIA"
            ACCEPT WKS-SALARIO(WKS-INDEX).
 
-           MOVE 1 TO WKS-CONT.
-           MOVE WKS-CONT TO WKS-ID(WKS-INDEX).
+           DISPLAY "INGRESE FECHA DE CONTRATACION (YYYYMMDD)".
+           ACCEPT WKS-FECHA-CONTRATO(WKS-INDEX).
+
+           ADD 1 TO WKS-TEM.
+           MOVE WKS-TEM TO WKS-ID(WKS-INDEX).
            PERFORM 00002-OTRA-CAPTURA.
 
        00002-OTRA-CAPTURA.
@@ -104,8 +242,12 @@
            ACCEPT WKS-SINO.
 
            IF WKS-SI THEN
-               MOVE 1 TO WKS-INDEX
-               PERFORM 00002-DATOS-EMP
+               IF WKS-INDEX < 100 THEN
+                   ADD 1 TO WKS-INDEX
+                   PERFORM 00002-DATOS-EMP
+               ELSE
+                   DISPLAY "NO HAY MAS ESPACIO EN MEMORIA"
+                   PERFORM 00001-MENU
 
            ELSE
            IF WKS-NO THEN
@@ -115,9 +257,11 @@
                PERFORM 00002-OTRA-CAPTURA.
 
        00003-CALCULO-SALARIO.
+           DISPLAY "PERIODO DE PAGO (S-SEMANAL, Q-QUINCENAL, M-MENSUAL)".
+           ACCEPT WKS-PERIODO-PAGO.
            MOVE 0 TO WKS-CONT.
            PERFORM 00003-CICLO VARYING WKS-CONT FROM 1 BY 1 UNTIL
-           WKS-CONT = WKS-INDEX.
+           WKS-CONT > WKS-INDEX.
 
 
        00003-CICLO.
@@ -127,15 +271,81 @@
            ACCEPT WKS-DIAS.
            MULTIPLY WKS-SALARIO(WKS-CONT) BY WKS-DIAS GIVING
            WKS-MENSUALIDA(WKS-CONT).
+           DISPLAY "INGRESE HORAS EXTRA TRABAJADAS".
+           ACCEPT WKS-HORAS-EXTRA.
+           COMPUTE WKS-PAGO-EXTRA ROUNDED =
+               (WKS-SALARIO(WKS-CONT) / 8) * WKS-TASA-EXTRA
+                                            * WKS-HORAS-EXTRA.
+           ADD WKS-PAGO-EXTRA TO WKS-MENSUALIDA(WKS-CONT).
+           COMPUTE WKS-IMPUESTO(WKS-CONT) ROUNDED =
+               WKS-MENSUALIDA(WKS-CONT) * WKS-TASA-IMPUESTO.
+           COMPUTE WKS-SEG-SOCIAL(WKS-CONT) ROUNDED =
+               WKS-MENSUALIDA(WKS-CONT) * WKS-TASA-SEG-SOCIAL.
+           COMPUTE WKS-NETO(WKS-CONT) ROUNDED =
+               WKS-MENSUALIDA(WKS-CONT) - WKS-IMPUESTO(WKS-CONT)
+                                         - WKS-SEG-SOCIAL(WKS-CONT).
+           ADD WKS-NETO(WKS-CONT) TO WKS-ACUMULADO-ANUAL(WKS-CONT).
 
        00004-MOSTRAR.
+           ACCEPT WKS-FECHA-PAGO FROM DATE YYYYMMDD.
+           OPEN OUTPUT STUB-FILE.
+           MOVE "EMPRESA DAVID ARAGON - RECIBOS DE NOMINA" TO REG-RECIBO.
+           WRITE REG-RECIBO.
+           MOVE SPACES TO REG-RECIBO.
+           STRING "PERIODO DE PAGO: " WKS-FECHA-PAGO
+               "  (" WKS-PERIODO-PAGO ")"
+               DELIMITED BY SIZE INTO REG-RECIBO.
+           WRITE REG-RECIBO.
            DISPLAY "NOMINA Y SALARIO A PAGAR O PAGADO ".
            MOVE 0 TO WKS-CONT.
            PERFORM 00004-CICLO VARYING WKS-CONT FROM 1 BY 1 UNTIL
            WKS-CONT > WKS-INDEX.
+           CLOSE STUB-FILE.
+           DISPLAY "RECIBOS ESCRITOS EN RECIBOS-NOMINA.TXT".
 
        00004-CICLO.
            DISPLAY "ID " WKS-ID(WKS-CONT).
            DISPLAY "SALARIO DIA " WKS-SALARIO(WKS-CONT).
-           DISPLAY "MENSUALIDAD O QUINCENA".
+           DISPLAY "MENSUALIDAD O QUINCENA (BRUTO)".
            DISPLAY WKS-MENSUALIDA(WKS-CONT).
+           DISPLAY "IMPUESTO " WKS-IMPUESTO(WKS-CONT).
+           DISPLAY "SEGURO SOCIAL " WKS-SEG-SOCIAL(WKS-CONT).
+           DISPLAY "NETO A PAGAR " WKS-NETO(WKS-CONT).
+           MOVE SPACES TO REG-RECIBO.
+           STRING "----------------------------------------"
+               DELIMITED BY SIZE INTO REG-RECIBO.
+           WRITE REG-RECIBO.
+           MOVE SPACES TO REG-RECIBO.
+           STRING "ID: " WKS-ID(WKS-CONT) "  EMPLEADO: "
+               WKS-NAME(WKS-CONT) " " WKS-LAST-NAME(WKS-CONT)
+               DELIMITED BY SIZE INTO REG-RECIBO.
+           WRITE REG-RECIBO.
+           MOVE SPACES TO REG-RECIBO.
+           STRING "  BRUTO: " WKS-MENSUALIDA(WKS-CONT)
+               "  IMPUESTO: " WKS-IMPUESTO(WKS-CONT)
+               "  SEGURO SOCIAL: " WKS-SEG-SOCIAL(WKS-CONT)
+               DELIMITED BY SIZE INTO REG-RECIBO.
+           WRITE REG-RECIBO.
+           MOVE SPACES TO REG-RECIBO.
+           STRING "  NETO A PAGAR: " WKS-NETO(WKS-CONT)
+               DELIMITED BY SIZE INTO REG-RECIBO.
+           WRITE REG-RECIBO.
+           MOVE SPACES TO REG-RECIBO.
+           STRING "  ACUMULADO ANUAL: " WKS-ACUMULADO-ANUAL(WKS-CONT)
+               DELIMITED BY SIZE INTO REG-RECIBO.
+           WRITE REG-RECIBO.
+
+       00005-MOSTRAR-NOMINA.
+           DISPLAY "NOMINA DE EMPLEADOS".
+           MOVE 0 TO WKS-CONT.
+           PERFORM 00005-CICLO VARYING WKS-CONT FROM 1 BY 1 UNTIL
+           WKS-CONT > WKS-INDEX.
+
+       00005-CICLO.
+           DISPLAY "ID " WKS-ID(WKS-CONT)
+                   "  NOMBRE " WKS-NAME(WKS-CONT)
+                   " " WKS-LAST-NAME(WKS-CONT)
+                   "  SALARIO DIA " WKS-SALARIO(WKS-CONT).
+           DISPLAY "  FECHA CONTRATACION " WKS-FECHA-CONTRATO(WKS-CONT).
+           DISPLAY "  NETO PAGADO " WKS-NETO(WKS-CONT)
+                   "  ACUMULADO ANUAL " WKS-ACUMULADO-ANUAL(WKS-CONT).
