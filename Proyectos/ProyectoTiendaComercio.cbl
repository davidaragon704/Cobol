@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * - SE IMPLEMENTA EL MENU DE ALTA/CONSULTA/BAJA/CAMBIO CONTRA
+      *   F-ARCHIVO (ANTES SOLO MOSTRABA UN MENSAJE Y TERMINABA).
+      * - SE RESPALDA F-ARCHIVO A UN ARCHIVO RESPALDO-COMERCIO-<FECHA>
+      *   ANTES DE QUE EL PROGRAMA PUEDA MODIFICARLO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMERCIO.
@@ -22,6 +28,24 @@
            SELECT KEY-FILE ASSIGN TO "LLAVE.TXT"
                                    FILE STATUS KEY-STATUS.
 
+           SELECT TRANS-FILE ASSIGN TO "VENTAS.TXT"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS TRANS-STATUS.
+
+           SELECT PROVEEDOR-FILE ASSIGN TO "PROVEEDORES.TXT"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS PV-ID
+                                   FILE STATUS PV-STATUS.
+
+           SELECT HIST-PRECIO-FILE ASSIGN TO "HISTORIAL-PRECIOS.TXT"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS HIST-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO WKS-NOMBRE-RESPALDO
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS BACKUP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-ARCHIVO.
@@ -32,10 +56,35 @@
            02 RP-PRECIO                        PIC 9(05)V9(02).
            02 RP-CANTIDAD                      PIC 9(10).
            02 RP-DESCRIP                       PIC X(100).
+           02 RP-PROVEEDOR-ID                  PIC 9(10).
 
        FD KEY-FILE.
        01 REG-LLAVE                            PIC 9(10).
 
+       FD TRANS-FILE.
+       01 REG-VENTA.
+           02 TR-FECHA                         PIC 9(08).
+           02 TR-RP-ID                         PIC 9(10).
+           02 TR-CANTIDAD                      PIC 9(10).
+           02 TR-PRECIO                        PIC 9(05)V9(02).
+
+       FD PROVEEDOR-FILE.
+       01 REG-PROVEEDOR.
+           02 PV-ID                            PIC 9(10).
+           02 PV-NOMBRE                        PIC X(50).
+           02 PV-CONTACTO                      PIC X(50).
+           02 PV-TIEMPO-ENTREGA                PIC 9(03).
+
+       FD BACKUP-FILE.
+       01 REG-BACKUP                           PIC X(187).
+
+       FD HIST-PRECIO-FILE.
+       01 REG-HIST-PRECIO.
+           02 HP-RP-ID                         PIC 9(10).
+           02 HP-PRECIO-ANTERIOR               PIC 9(05)V9(02).
+           02 HP-PRECIO-NUEVO                  PIC 9(05)V9(02).
+           02 HP-FECHA                         PIC 9(08).
+
        WORKING-STORAGE SECTION.
 
       * SECCION DE VARAIBLES AUXILIARES PARA ARCHIVOS
@@ -45,13 +94,359 @@
            02 WKS-FECHA-ARC       PIC 9(06) VALUE ZEROS.
            02 FILLER              PIC X(4) VALUE ".TXT".
 
-       77 FS-STATUS               PIC 9(02).
-       77 KEY-STATUS              PIC 9(02).
+       01 WKS-NOMBRE-RESPALDO.
+           02 FILLER              PIC X(17) VALUE "RESPALDO-COMERCIO".
+           02 WKS-FECHA-RESPALDO  PIC 9(06) VALUE ZEROS.
+           02 FILLER              PIC X(4) VALUE ".TXT".
+
+       77 FS-STATUS               PIC X(02).
+       77 KEY-STATUS               PIC X(02).
+       77 TRANS-STATUS            PIC X(02).
+       77 PV-STATUS               PIC X(02).
+       77 HIST-STATUS             PIC X(02).
+       77 BACKUP-STATUS           PIC X(02).
+       77 WKS-PRECIO-ANTERIOR     PIC 9(05)V9(02).
+           COPY FSERR-WS.
+       77 WKS-CANTIDAD-VENDIDA    PIC 9(10).
+       77 WKS-FECHA-HOY           PIC 9(08).
       *SECCION DE VARIABLES USO GENERAL
+       77 WKS-OPCION-MENU         PIC 9(02).
+       77 WKS-SALIR-MENU          PIC X(01) VALUE "N".
+           88 WKS-FIN-MENU        VALUE "S".
+       77 WKS-PRECIO-NUEVO        PIC 9(05)V9(02).
+       77 WKS-CANTIDAD-NUEVA      PIC 9(10).
+       77 WKS-UMBRAL-REORDEN      PIC 9(10).
+       77 WKS-FIN-ARCHIVO         PIC X(01) VALUE "N".
+           88 WKS-EOF-ARCHIVO     VALUE "S".
+       77 WKS-VALOR-RENGLON       PIC 9(15)V9(02).
+       77 WKS-VALOR-TOTAL         PIC 9(15)V9(02).
+       77 WKS-VALOR-TOTAL-FORMAT  PIC Z(14)9.99.
 
       *ACUMULADORES / CONTADORES
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "SHOPPING DAVID".
-           STOP RUN.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-MENU UNTIL WKS-FIN-MENU.
+           PERFORM 9000-CIERRE.
+           GOBACK.
+
+       1000-INICIO.
+           ACCEPT WKS-FECHA-ARC FROM DATE.
+           OPEN I-O F-ARCHIVO.
+           IF FS-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT F-ARCHIVO
+               CLOSE F-ARCHIVO
+               OPEN I-O F-ARCHIVO.
+           MOVE FS-STATUS TO FS-STATUS-CHEQUEO.
+           MOVE "APERTURA DE F-ARCHIVO" TO WKS-DESCRIP-OPERACION.
+           PERFORM 1900-VERIFICAR-ARCHIVO.
+           PERFORM 1025-RESPALDAR-ARCHIVO.
+
+           OPEN I-O PROVEEDOR-FILE.
+           IF PV-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT PROVEEDOR-FILE
+               CLOSE PROVEEDOR-FILE
+               OPEN I-O PROVEEDOR-FILE.
+           MOVE PV-STATUS TO FS-STATUS-CHEQUEO.
+           MOVE "APERTURA DE PROVEEDOR-FILE" TO WKS-DESCRIP-OPERACION.
+           PERFORM 1900-VERIFICAR-ARCHIVO.
+
+       1025-RESPALDAR-ARCHIVO.
+           MOVE WKS-FECHA-ARC TO WKS-FECHA-RESPALDO.
+           OPEN INPUT BACKUP-FILE.
+           IF BACKUP-STATUS IS EQUAL TO "35" THEN
+               CLOSE BACKUP-FILE
+               OPEN OUTPUT BACKUP-FILE
+               MOVE BACKUP-STATUS TO FS-STATUS-CHEQUEO
+               MOVE "APERTURA DE BACKUP-FILE" TO WKS-DESCRIP-OPERACION
+               PERFORM 1900-VERIFICAR-ARCHIVO
+               MOVE "N" TO WKS-FIN-ARCHIVO
+               MOVE LOW-VALUES TO RP-ID
+               START F-ARCHIVO KEY IS NOT LESS THAN RP-ID
+                   INVALID KEY
+                       MOVE "S" TO WKS-FIN-ARCHIVO
+               END-START
+               PERFORM 1026-COPIAR-REGISTRO UNTIL WKS-EOF-ARCHIVO
+               CLOSE BACKUP-FILE
+           ELSE
+               CLOSE BACKUP-FILE
+               DISPLAY "RESPALDO DE HOY YA EXISTE, NO SE VUELVE A "
+                       "GENERAR".
+
+       1026-COPIAR-REGISTRO.
+           READ F-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-ARCHIVO
+               NOT AT END
+                   MOVE REG-PRODUCTO TO REG-BACKUP
+                   WRITE REG-BACKUP.
+
+       2000-MENU.
+           DISPLAY "=== SHOPPING DAVID ===".
+           DISPLAY "1-. ALTA DE PRODUCTO".
+           DISPLAY "2-. CONSULTA DE PRODUCTO POR ID".
+           DISPLAY "3-. CONSULTA DE PRODUCTO POR NOMBRE".
+           DISPLAY "4-. CAMBIO DE PRECIO/CANTIDAD".
+           DISPLAY "5-. BAJA DE PRODUCTO".
+           DISPLAY "6-. VENTA DE PRODUCTO".
+           DISPLAY "7-. REPORTE DE REORDEN (BAJO STOCK)".
+           DISPLAY "8-. VALOR TOTAL DE INVENTARIO".
+           DISPLAY "9-. ALTA DE PROVEEDOR".
+           DISPLAY "10-. SALIR".
+           ACCEPT WKS-OPCION-MENU.
+
+           IF WKS-OPCION-MENU IS EQUAL TO 1 THEN
+               PERFORM 3000-ALTA-PRODUCTO
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 2 THEN
+               PERFORM 3100-CONSULTA-ID
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 3 THEN
+               PERFORM 3150-CONSULTA-NOMBRE
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 4 THEN
+               PERFORM 3300-CAMBIO-PRODUCTO
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 5 THEN
+               PERFORM 3400-BAJA-PRODUCTO
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 6 THEN
+               PERFORM 3450-VENTA-PRODUCTO
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 7 THEN
+               PERFORM 3500-REPORTE-REORDEN
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 8 THEN
+               PERFORM 3600-VALOR-INVENTARIO
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 9 THEN
+               PERFORM 3700-ALTA-PROVEEDOR
+           ELSE
+           IF WKS-OPCION-MENU IS EQUAL TO 10 THEN
+               MOVE "S" TO WKS-SALIR-MENU
+           ELSE
+               DISPLAY "OPCION INVALIDA".
+
+       3000-ALTA-PRODUCTO.
+           PERFORM 3010-OBTENER-SIGUIENTE-LLAVE.
+           DISPLAY "ID DE PRODUCTO ASIGNADO: " RP-ID.
+           DISPLAY "INGRESE NOMBRE DEL PRODUCTO".
+           ACCEPT RP-NOMBRE.
+           DISPLAY "INGRESE PRECIO".
+           ACCEPT RP-PRECIO.
+           DISPLAY "INGRESE CANTIDAD".
+           ACCEPT RP-CANTIDAD.
+           DISPLAY "INGRESE DESCRIPCION".
+           ACCEPT RP-DESCRIP.
+           DISPLAY "INGRESE ID DE PROVEEDOR".
+           ACCEPT RP-PROVEEDOR-ID.
+
+           WRITE REG-PRODUCTO
+               INVALID KEY
+                   DISPLAY "YA EXISTE UN PRODUCTO CON ESE ID"
+               NOT INVALID KEY
+                   DISPLAY "PRODUCTO DADO DE ALTA".
+
+       3100-CONSULTA-ID.
+           DISPLAY "INGRESE ID DE PRODUCTO A CONSULTAR".
+           ACCEPT RP-ID.
+           READ F-ARCHIVO KEY IS RP-ID
+               INVALID KEY
+                   DISPLAY "PRODUCTO NO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "ID: "       RP-ID
+                   DISPLAY "NOMBRE: "   RP-NOMBRE
+                   DISPLAY "PRECIO: "   RP-PRECIO
+                   DISPLAY "CANTIDAD: " RP-CANTIDAD
+                   DISPLAY "DESCRIP: "  RP-DESCRIP.
+
+       3150-CONSULTA-NOMBRE.
+           DISPLAY "INGRESE NOMBRE DE PRODUCTO A CONSULTAR".
+           ACCEPT RP-NOMBRE.
+           START F-ARCHIVO KEY IS EQUAL RP-NOMBRE
+               INVALID KEY
+                   DISPLAY "PRODUCTO NO ENCONTRADO"
+               NOT INVALID KEY
+                   READ F-ARCHIVO NEXT RECORD
+                   DISPLAY "ID: "       RP-ID
+                   DISPLAY "NOMBRE: "   RP-NOMBRE
+                   DISPLAY "PRECIO: "   RP-PRECIO
+                   DISPLAY "CANTIDAD: " RP-CANTIDAD
+                   DISPLAY "DESCRIP: "  RP-DESCRIP.
+
+       3300-CAMBIO-PRODUCTO.
+           DISPLAY "INGRESE ID DE PRODUCTO A MODIFICAR".
+           ACCEPT RP-ID.
+           READ F-ARCHIVO KEY IS RP-ID
+               INVALID KEY
+                   DISPLAY "PRODUCTO NO ENCONTRADO"
+               NOT INVALID KEY
+                   MOVE RP-PRECIO TO WKS-PRECIO-ANTERIOR
+                   DISPLAY "PRECIO ACTUAL: " RP-PRECIO
+                   DISPLAY "INGRESE NUEVO PRECIO"
+                   ACCEPT WKS-PRECIO-NUEVO
+                   DISPLAY "CANTIDAD ACTUAL: " RP-CANTIDAD
+                   DISPLAY "INGRESE NUEVA CANTIDAD"
+                   ACCEPT WKS-CANTIDAD-NUEVA
+                   MOVE WKS-PRECIO-NUEVO TO RP-PRECIO
+                   MOVE WKS-CANTIDAD-NUEVA TO RP-CANTIDAD
+                   REWRITE REG-PRODUCTO
+                       INVALID KEY
+                           DISPLAY "NO SE PUDO ACTUALIZAR EL PRODUCTO"
+                       NOT INVALID KEY
+                           DISPLAY "PRODUCTO ACTUALIZADO"
+                           IF WKS-PRECIO-NUEVO IS NOT EQUAL TO
+                                                  WKS-PRECIO-ANTERIOR
+                               PERFORM 3310-REGISTRAR-HIST-PRECIO.
+
+       3310-REGISTRAR-HIST-PRECIO.
+           MOVE RP-ID TO HP-RP-ID.
+           MOVE WKS-PRECIO-ANTERIOR TO HP-PRECIO-ANTERIOR.
+           MOVE WKS-PRECIO-NUEVO TO HP-PRECIO-NUEVO.
+           ACCEPT HP-FECHA FROM DATE YYYYMMDD.
+           OPEN EXTEND HIST-PRECIO-FILE.
+           MOVE HIST-STATUS TO FS-STATUS-CHEQUEO.
+           MOVE "APERTURA DE HIST-PRECIO-FILE" TO WKS-DESCRIP-OPERACION.
+           PERFORM 1900-VERIFICAR-ARCHIVO.
+           WRITE REG-HIST-PRECIO.
+           CLOSE HIST-PRECIO-FILE.
+
+       3400-BAJA-PRODUCTO.
+           DISPLAY "INGRESE ID DE PRODUCTO A DAR DE BAJA".
+           ACCEPT RP-ID.
+           READ F-ARCHIVO KEY IS RP-ID
+               INVALID KEY
+                   DISPLAY "PRODUCTO NO ENCONTRADO"
+               NOT INVALID KEY
+                   DELETE F-ARCHIVO
+                       INVALID KEY
+                           DISPLAY "NO SE PUDO ELIMINAR EL PRODUCTO"
+                       NOT INVALID KEY
+                           DISPLAY "PRODUCTO ELIMINADO".
+
+       3450-VENTA-PRODUCTO.
+           DISPLAY "INGRESE ID DE PRODUCTO VENDIDO".
+           ACCEPT RP-ID.
+           READ F-ARCHIVO KEY IS RP-ID
+               INVALID KEY
+                   DISPLAY "PRODUCTO NO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "INGRESE CANTIDAD VENDIDA"
+                   ACCEPT WKS-CANTIDAD-VENDIDA
+                   IF WKS-CANTIDAD-VENDIDA IS GREATER THAN
+                                                    RP-CANTIDAD THEN
+                       DISPLAY "NO HAY EXISTENCIA SUFICIENTE"
+                   ELSE
+                       PERFORM 3460-REGISTRAR-VENTA.
+
+       3460-REGISTRAR-VENTA.
+           SUBTRACT WKS-CANTIDAD-VENDIDA FROM RP-CANTIDAD.
+           ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE WKS-FECHA-HOY TO TR-FECHA.
+           MOVE RP-ID TO TR-RP-ID.
+           MOVE WKS-CANTIDAD-VENDIDA TO TR-CANTIDAD.
+           MOVE RP-PRECIO TO TR-PRECIO.
+
+           REWRITE REG-PRODUCTO
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ACTUALIZAR LA EXISTENCIA"
+               NOT INVALID KEY
+                   OPEN EXTEND TRANS-FILE
+                   MOVE TRANS-STATUS TO FS-STATUS-CHEQUEO
+                   MOVE "APERTURA DE TRANS-FILE" TO
+                       WKS-DESCRIP-OPERACION
+                   PERFORM 1900-VERIFICAR-ARCHIVO
+                   WRITE REG-VENTA
+                   CLOSE TRANS-FILE
+                   DISPLAY "VENTA REGISTRADA".
+
+       3500-REPORTE-REORDEN.
+           DISPLAY "INGRESE UMBRAL DE REORDEN (CANTIDAD MINIMA)".
+           ACCEPT WKS-UMBRAL-REORDEN.
+           DISPLAY "=== PRODUCTOS BAJO EL UMBRAL DE REORDEN ===".
+           MOVE "N" TO WKS-FIN-ARCHIVO.
+           MOVE LOW-VALUES TO RP-ID.
+           START F-ARCHIVO KEY IS NOT LESS THAN RP-ID
+               INVALID KEY
+                   MOVE "S" TO WKS-FIN-ARCHIVO.
+           PERFORM 3510-LEER-REORDEN UNTIL WKS-EOF-ARCHIVO.
+
+       3510-LEER-REORDEN.
+           READ F-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-ARCHIVO
+               NOT AT END
+                   IF RP-CANTIDAD IS LESS THAN WKS-UMBRAL-REORDEN THEN
+                       DISPLAY RP-NOMBRE " ID:" RP-ID
+                               " CANTIDAD:" RP-CANTIDAD
+                               " PRECIO:" RP-PRECIO
+                       MOVE RP-PROVEEDOR-ID TO PV-ID
+                       READ PROVEEDOR-FILE KEY IS PV-ID
+                           INVALID KEY
+                               DISPLAY "   PROVEEDOR NO REGISTRADO"
+                           NOT INVALID KEY
+                               DISPLAY "   CONTACTAR A: " PV-NOMBRE
+                                       " (" PV-CONTACTO ")".
+
+       3600-VALOR-INVENTARIO.
+           MOVE "N" TO WKS-FIN-ARCHIVO.
+           MOVE 0 TO WKS-VALOR-TOTAL.
+           MOVE LOW-VALUES TO RP-ID.
+           START F-ARCHIVO KEY IS NOT LESS THAN RP-ID
+               INVALID KEY
+                   MOVE "S" TO WKS-FIN-ARCHIVO.
+           PERFORM 3610-LEER-VALOR UNTIL WKS-EOF-ARCHIVO.
+           MOVE WKS-VALOR-TOTAL TO WKS-VALOR-TOTAL-FORMAT.
+           DISPLAY "VALOR TOTAL DE INVENTARIO: " WKS-VALOR-TOTAL-FORMAT.
+
+       3610-LEER-VALOR.
+           READ F-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-ARCHIVO
+               NOT AT END
+                   COMPUTE WKS-VALOR-RENGLON =
+                           RP-PRECIO * RP-CANTIDAD
+                   ADD WKS-VALOR-RENGLON TO WKS-VALOR-TOTAL.
+
+       3700-ALTA-PROVEEDOR.
+           DISPLAY "INGRESE ID DE PROVEEDOR".
+           ACCEPT PV-ID.
+           DISPLAY "INGRESE NOMBRE DEL PROVEEDOR".
+           ACCEPT PV-NOMBRE.
+           DISPLAY "INGRESE CONTACTO".
+           ACCEPT PV-CONTACTO.
+           DISPLAY "INGRESE TIEMPO DE ENTREGA (DIAS)".
+           ACCEPT PV-TIEMPO-ENTREGA.
+
+           WRITE REG-PROVEEDOR
+               INVALID KEY
+                   DISPLAY "YA EXISTE UN PROVEEDOR CON ESE ID"
+               NOT INVALID KEY
+                   DISPLAY "PROVEEDOR DADO DE ALTA".
+
+       3010-OBTENER-SIGUIENTE-LLAVE.
+           OPEN I-O KEY-FILE.
+           IF KEY-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT KEY-FILE
+               MOVE 0 TO REG-LLAVE
+               WRITE REG-LLAVE
+               CLOSE KEY-FILE
+               OPEN I-O KEY-FILE.
+           MOVE KEY-STATUS TO FS-STATUS-CHEQUEO.
+           MOVE "APERTURA DE LLAVE.TXT" TO WKS-DESCRIP-OPERACION.
+           PERFORM 1900-VERIFICAR-ARCHIVO.
+
+           READ KEY-FILE NEXT RECORD
+               AT END
+                   DISPLAY "LLAVE NO ENCONTRADA EN LLAVE.TXT".
+           ADD 1 TO REG-LLAVE.
+           REWRITE REG-LLAVE.
+           MOVE REG-LLAVE TO RP-ID.
+           CLOSE KEY-FILE.
+
+           COPY FSERR-PROC.
+
+       9000-CIERRE.
+           CLOSE F-ARCHIVO.
+           CLOSE PROVEEDOR-FILE.
