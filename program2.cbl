@@ -3,60 +3,312 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * - SE AGREGA PAYROLL-FILE (EMPLEADOS.TXT) PARA QUE WSK-DATOS-TRAB
+      *   NO SE PIERDA AL TERMINAR EL PROGRAMA; SE CARGA AL INICIO Y
+      *   SE GUARDA AL SALIR.
+      * - PAYROLL-FILE AHORA USA EL REGISTRO COMPARTIDO EMPLEADO.cpy Y EL
+      *   ARCHIVO EMPLEADOS.TXT, COMPARTIDO CON programa1 Y VARIABLES.
+      * - SE AGREGA LA OPCION R (REGISTRO DE NOMINA) CON TOTALES DE
+      *   EMPLEADOS/BRUTO/NETO Y UN ARCHIVO PLANO PARA EL BANCO.
+      * - EN ALTAS, CADA EMPLEADO SE ESCRIBE A PAYROLL-FILE EN CUANTO SE
+      *   CAPTURA (YA NO SE ESPERA AL CIERRE DEL PROGRAMA), PARA QUE UN
+      *   CIERRE INESPERADO NO PIERDA LOS TRABAJADORES YA CAPTURADOS.
+      * - SE AGREGA VALIDACION DE OPERADOR Y CLAVE ANTES DE ENTRAR AL
+      *   MENU DE NOMINA, PARA QUE LOS SALARIOS NO QUEDEN VISIBLES A
+      *   CUALQUIERA QUE SE SIENTE EN LA TERMINAL.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMINA.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO "EMPLEADOS.TXT"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EMP-ID
+                                   FILE STATUS NOM-STATUS.
+           SELECT BANK-FILE ASSIGN TO "BANCO.TXT"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS BANK-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-FILE.
+       01 REG-NOMINA.
+           COPY EMPLEADO.
+
+       FD BANK-FILE.
+       01 REG-BANCO                    PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WSK-DATOS-TRAB OCCURS 100 TIMES DEPENDING ON WKS-FIN.
           02 WKS-NOM-TRAB      PIC X(50).
           02 WKS-APE-PAT       PIC X(50).
           02 WKS-APE-MAT       PIC X(50).
-          02 WKS-SALARIO       PIC S9(05)V9(02).
-          02 WKS-ID-TRAB       PIC 9(2).
+          02 WKS-SALARIO       PIC S9(07)V9(02).
+          02 WKS-ID-TRAB       PIC 9(05).
 
        77 WKS-FIN              PIC 9(03).
-       77 WKS-SAL-FORMAT       PIC ZZZZ9.99.
-       77 WKS-TEM              PIC 9(01).
+       77 WKS-SAL-FORMAT       PIC ZZZZZZ9.99.
+       77 WKS-TEM              PIC 9(05) VALUE ZERO.
        77 WKS-TERMINA          PIC 9(01).
+       77 NOM-STATUS           PIC X(02).
+       77 WKS-FIN-CARGA        PIC X(01) VALUE "N".
+           88 WKS-EOF-CARGA    VALUE "S".
+       77 WKS-IDX-GUARDAR      PIC 9(03).
+       77 WKS-ID-BUSCADO       PIC 9(05).
+       77 WKS-POS-ENCONTRADA   PIC 9(03) VALUE 0.
+       77 WKS-CONT-BUSQUEDA    PIC 9(03).
        01 WKS-OPTION           PIC A(01) VALUE SPACE.
           88 WKS-OPC-ALTA      VALUE 'A'.
           88 WKS-OPC-CONS      VALUE 'C'.
+          88 WKS-OPC-BAJA      VALUE 'B'.
+          88 WKS-OPC-MOD       VALUE 'M'.
+          88 WKS-OPC-REG       VALUE 'R'.
           88 WKS-OPC-S         VALUE 'S'.
           88 WKS-OPC-NO        VALUE 'N'.
 
+       77 BANK-STATUS          PIC X(02).
+       77 WKS-CONT-REG         PIC 9(03).
+       77 WKS-TOTAL-EMPLEADOS  PIC 9(05) VALUE 0.
+       77 WKS-TOTAL-BRUTO      PIC 9(10)V9(02) VALUE 0.
+       77 WKS-TOTAL-NETO       PIC 9(10)V9(02) VALUE 0.
+       77 WKS-IMPUESTO-EMP     PIC 9(10)V9(02) VALUE 0.
+       77 WKS-SS-EMP           PIC 9(10)V9(02) VALUE 0.
+       77 WKS-NETO-EMP         PIC 9(10)V9(02) VALUE 0.
+       77 WKS-TASA-IMPUESTO    PIC 9V9(04) VALUE 0.1000.
+       77 WKS-TASA-SEG-SOCIAL  PIC 9V9(04) VALUE 0.0425.
+
+       77 WKS-OPERADOR-ID      PIC X(10).
+       77 WKS-PASSWORD         PIC X(10).
+       77 WKS-INTENTOS         PIC 9(01) VALUE 0.
+       77 WKS-ACCESO           PIC X(01) VALUE "N".
+           88 WKS-ACCESO-OK    VALUE "S".
+
        PROCEDURE DIVISION.
        0000-MAIN SECTION.
        0000-PRINCIPAL.
            DISPLAY "NOMINA TRABAJADOR".
            MOVE ZERO TO WKS-TERMINA.
-           MOVE 1 TO WKS-FIN
+           PERFORM 0001-ABRIR-NOMINA.
+           MOVE 1 TO WKS-FIN.
+           PERFORM 0002-CARGAR-NOMINA UNTIL WKS-EOF-CARGA.
            IF WKS-FIN < 100
-
-               PERFORM 00003-MENU UNTIL WKS-TERMINA IS EQUAL TO 1
+               PERFORM 0005-VALIDAR-ACCESO
+               IF WKS-ACCESO-OK THEN
+                   PERFORM 00003-MENU UNTIL WKS-TERMINA IS EQUAL TO 1
+               ELSE
+                   DISPLAY "ACCESO DENEGADO"
+               END-IF
            ELSE
                DISPLAY "SE EXCEDIO EL ESPACIO EN MEMORIA"
                       "HABLE CON TECNOLOGIA".
+           CLOSE PAYROLL-FILE.
+           GO TO 0000-FIN.
+
+       0001-ABRIR-NOMINA.
+           OPEN I-O PAYROLL-FILE.
+           IF NOM-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT PAYROLL-FILE
+               CLOSE PAYROLL-FILE
+               OPEN I-O PAYROLL-FILE.
+           MOVE LOW-VALUES TO EMP-ID.
+           START PAYROLL-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "S" TO WKS-FIN-CARGA.
+
+       0002-CARGAR-NOMINA.
+           READ PAYROLL-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-CARGA
+               NOT AT END
+                   MOVE EMP-ID  TO WKS-ID-TRAB(WKS-FIN)
+                   MOVE EMP-NOMBRE TO WKS-NOM-TRAB(WKS-FIN)
+                   MOVE EMP-APELLIDO-PAT  TO WKS-APE-PAT(WKS-FIN)
+                   MOVE EMP-APELLIDO-MAT  TO WKS-APE-MAT(WKS-FIN)
+                   MOVE EMP-SALARIO  TO WKS-SALARIO(WKS-FIN)
+                   IF EMP-ID > WKS-TEM THEN
+                       MOVE EMP-ID TO WKS-TEM
+                   END-IF
+                   ADD 1 TO WKS-FIN.
+
+       0004-ESCRIBIR-EMPLEADO.
+           MOVE WKS-ID-TRAB(WKS-IDX-GUARDAR)  TO EMP-ID.
+           MOVE WKS-NOM-TRAB(WKS-IDX-GUARDAR) TO EMP-NOMBRE.
+           MOVE WKS-APE-PAT(WKS-IDX-GUARDAR)  TO EMP-APELLIDO-PAT.
+           MOVE WKS-APE-MAT(WKS-IDX-GUARDAR)  TO EMP-APELLIDO-MAT.
+           MOVE WKS-SALARIO(WKS-IDX-GUARDAR)  TO EMP-SALARIO.
+           WRITE REG-NOMINA
+               INVALID KEY
+                   DISPLAY "ERROR AL GUARDAR EMPLEADO ID " EMP-ID.
+           ADD 1 TO WKS-IDX-GUARDAR.
+
+       0005-VALIDAR-ACCESO.
+           MOVE ZERO TO WKS-INTENTOS.
+           MOVE "N" TO WKS-ACCESO.
+           PERFORM 0006-PEDIR-CREDENCIALES
+               UNTIL WKS-ACCESO-OK OR WKS-INTENTOS = 3.
+
+       0006-PEDIR-CREDENCIALES.
+           DISPLAY "ACCESO A NOMINA - CAPTURE OPERADOR Y CLAVE".
+           DISPLAY "OPERADOR: ".
+           ACCEPT WKS-OPERADOR-ID.
+           DISPLAY "CLAVE: ".
+           ACCEPT WKS-PASSWORD.
+           ADD 1 TO WKS-INTENTOS.
+           IF WKS-OPERADOR-ID IS EQUAL TO "NOMINA01" AND
+              WKS-PASSWORD   IS EQUAL TO "CLAVE123" THEN
+               MOVE "S" TO WKS-ACCESO
+           ELSE
+               DISPLAY "OPERADOR O CLAVE INCORRECTOS".
+
+       0000-FIN.
+           STOP RUN.
+
        00003-MENU.
-           DISPLAY "A - ALTAS, C - CONSULTAS, S - SALIR".
+           DISPLAY "A - ALTAS, C - CONSULTAS, B - BAJA, M - MODIFICA, "
+                   "R - REGISTRO DE NOMINA, S - SALIR".
            ACCEPT WKS-OPTION.
            IF WKS-OPC-ALTA
 
                PERFORM 00001-DATOS-TRAB UNTIL WKS-FIN > 5
            ELSE
            IF WKS-OPC-CONS
-               MOVE 1 TO WKS-FIN
-               PERFORM 00002-CONSULTA-TRAB UNTIL WKS-FIN > 5
+               MOVE 1 TO WKS-CONT-BUSQUEDA
+               PERFORM 00002-CONSULTA-TRAB
+                   UNTIL WKS-CONT-BUSQUEDA > WKS-FIN - 1
                PERFORM 00003-MENU
            ELSE
+           IF WKS-OPC-BAJA
+               PERFORM 00005-BAJA-TRAB
+           ELSE
+           IF WKS-OPC-MOD
+               PERFORM 00006-MODIFICA-TRAB
+           ELSE
+           IF WKS-OPC-REG
+               PERFORM 00010-REGISTRO-NOMINA
+           ELSE
            IF WKS-OPC-S
                MOVE 1 TO WKS-TERMINA
            ELSE
                DISPLAY "OPCION INVALIDA, VERIFIQUE"
                PERFORM 00003-MENU.
 
-       STOP RUN.
+       00010-REGISTRO-NOMINA.
+           MOVE 0 TO WKS-TOTAL-EMPLEADOS.
+           MOVE 0 TO WKS-TOTAL-BRUTO.
+           MOVE 0 TO WKS-TOTAL-NETO.
+           OPEN OUTPUT BANK-FILE.
+           MOVE 1 TO WKS-CONT-REG.
+           PERFORM 00011-CICLO-REGISTRO
+               UNTIL WKS-CONT-REG > WKS-FIN - 1.
+           CLOSE BANK-FILE.
+           DISPLAY "REGISTRO DE NOMINA".
+           DISPLAY "TOTAL EMPLEADOS PAGADOS: " WKS-TOTAL-EMPLEADOS.
+           DISPLAY "TOTAL BRUTO: " WKS-TOTAL-BRUTO.
+           DISPLAY "TOTAL NETO: " WKS-TOTAL-NETO.
+           DISPLAY "ARCHIVO PARA EL BANCO ESCRITO EN BANCO.TXT".
+           PERFORM 00003-MENU.
+
+       00011-CICLO-REGISTRO.
+           COMPUTE WKS-IMPUESTO-EMP ROUNDED =
+               WKS-SALARIO(WKS-CONT-REG) * WKS-TASA-IMPUESTO.
+           COMPUTE WKS-SS-EMP ROUNDED =
+               WKS-SALARIO(WKS-CONT-REG) * WKS-TASA-SEG-SOCIAL.
+           COMPUTE WKS-NETO-EMP ROUNDED =
+               WKS-SALARIO(WKS-CONT-REG) - WKS-IMPUESTO-EMP - WKS-SS-EMP.
+           ADD 1 TO WKS-TOTAL-EMPLEADOS.
+           ADD WKS-SALARIO(WKS-CONT-REG) TO WKS-TOTAL-BRUTO.
+           ADD WKS-NETO-EMP TO WKS-TOTAL-NETO.
+           MOVE SPACES TO REG-BANCO.
+           STRING WKS-ID-TRAB(WKS-CONT-REG) "  " WKS-NETO-EMP
+               DELIMITED BY SIZE INTO REG-BANCO.
+           WRITE REG-BANCO.
+           ADD 1 TO WKS-CONT-REG.
+
+       00005-BAJA-TRAB.
+           DISPLAY "INGRESE ID DEL TRABAJADOR A DAR DE BAJA".
+           ACCEPT WKS-ID-BUSCADO.
+           PERFORM 00007-BUSCAR-TRAB.
+           IF WKS-POS-ENCONTRADA = 0 THEN
+               DISPLAY "ID NO ENCONTRADO"
+           ELSE
+               PERFORM 00008-ELIMINAR-TRAB
+           END-IF.
+           PERFORM 00003-MENU.
+
+       00006-MODIFICA-TRAB.
+           DISPLAY "INGRESE ID DEL TRABAJADOR A MODIFICAR".
+           ACCEPT WKS-ID-BUSCADO.
+           PERFORM 00007-BUSCAR-TRAB.
+           IF WKS-POS-ENCONTRADA = 0 THEN
+               DISPLAY "ID NO ENCONTRADO"
+           ELSE
+               DISPLAY "INGRESE NUEVO NOMBRE"
+               ACCEPT WKS-NOM-TRAB(WKS-POS-ENCONTRADA)
+               DISPLAY "INGRESE NUEVO PRIMER APELLIDO"
+               ACCEPT WKS-APE-PAT(WKS-POS-ENCONTRADA)
+               DISPLAY "INGRESE NUEVO SEGUNDO APELLIDO"
+               ACCEPT WKS-APE-MAT(WKS-POS-ENCONTRADA)
+               DISPLAY "INGRESE NUEVO SALARIO"
+               ACCEPT WKS-SALARIO(WKS-POS-ENCONTRADA)
+               MOVE WKS-ID-TRAB(WKS-POS-ENCONTRADA)  TO EMP-ID
+               MOVE WKS-NOM-TRAB(WKS-POS-ENCONTRADA) TO EMP-NOMBRE
+               MOVE WKS-APE-PAT(WKS-POS-ENCONTRADA)  TO EMP-APELLIDO-PAT
+               MOVE WKS-APE-MAT(WKS-POS-ENCONTRADA)  TO EMP-APELLIDO-MAT
+               MOVE WKS-SALARIO(WKS-POS-ENCONTRADA)  TO EMP-SALARIO
+               REWRITE REG-NOMINA
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO ACTUALIZAR EL ARCHIVO"
+               END-REWRITE
+               DISPLAY "TRABAJADOR ACTUALIZADO"
+           END-IF.
+           PERFORM 00003-MENU.
+
+       00007-BUSCAR-TRAB.
+           MOVE 0 TO WKS-POS-ENCONTRADA.
+           MOVE 1 TO WKS-CONT-BUSQUEDA.
+           PERFORM 00007-CICLO-BUSQUEDA
+               UNTIL WKS-CONT-BUSQUEDA > WKS-FIN - 1
+                  OR WKS-POS-ENCONTRADA > 0.
+
+       00007-CICLO-BUSQUEDA.
+           IF WKS-ID-TRAB(WKS-CONT-BUSQUEDA) = WKS-ID-BUSCADO THEN
+               MOVE WKS-CONT-BUSQUEDA TO WKS-POS-ENCONTRADA
+           ELSE
+               ADD 1 TO WKS-CONT-BUSQUEDA
+           END-IF.
+
+       00008-ELIMINAR-TRAB.
+           MOVE WKS-ID-TRAB(WKS-POS-ENCONTRADA) TO EMP-ID.
+           DELETE PAYROLL-FILE RECORD
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ELIMINAR DEL ARCHIVO"
+           END-DELETE.
+           MOVE WKS-POS-ENCONTRADA TO WKS-CONT-BUSQUEDA.
+           PERFORM 00009-DESPLAZAR-TRAB
+               UNTIL WKS-CONT-BUSQUEDA > WKS-FIN - 2.
+           SUBTRACT 1 FROM WKS-FIN.
+           DISPLAY "TRABAJADOR ELIMINADO".
+
+       00009-DESPLAZAR-TRAB.
+           MOVE WKS-NOM-TRAB(WKS-CONT-BUSQUEDA + 1)
+               TO WKS-NOM-TRAB(WKS-CONT-BUSQUEDA).
+           MOVE WKS-APE-PAT(WKS-CONT-BUSQUEDA + 1)
+               TO WKS-APE-PAT(WKS-CONT-BUSQUEDA).
+           MOVE WKS-APE-MAT(WKS-CONT-BUSQUEDA + 1)
+               TO WKS-APE-MAT(WKS-CONT-BUSQUEDA).
+           MOVE WKS-SALARIO(WKS-CONT-BUSQUEDA + 1)
+               TO WKS-SALARIO(WKS-CONT-BUSQUEDA).
+           MOVE WKS-ID-TRAB(WKS-CONT-BUSQUEDA + 1)
+               TO WKS-ID-TRAB(WKS-CONT-BUSQUEDA).
+           ADD 1 TO WKS-CONT-BUSQUEDA.
+
        00001-DATOS-TRAB.
 
            DISPLAY "INGRESE NOMBRE DEL EMPLEADO".
@@ -71,8 +323,12 @@
            DISPLAY "INGRESE SALARIO TRABAJADOR".
            ACCEPT WKS-SALARIO(WKS-FIN).
 
-           ADD 10 TO WKS-TEM.
+           ADD 1 TO WKS-TEM.
            MOVE WKS-TEM TO WKS-ID-TRAB(WKS-FIN).
+
+           MOVE WKS-FIN TO WKS-IDX-GUARDAR.
+           PERFORM 0004-ESCRIBIR-EMPLEADO.
+
            PERFORM 00004-OTRA-CAPTURA.
 
        00004-OTRA-CAPTURA.
@@ -90,10 +346,10 @@
                PERFORM 00004-OTRA-CAPTURA.
 
        00002-CONSULTA-TRAB.
-           DISPLAY "ID-TRAB" WKS-ID-TRAB(WKS-FIN).
-           DISPLAY "Nombre: " WKS-NOM-TRAB(WKS-FIN).
-           DISPLAY "APELLIDOS: " WKS-APE-PAT(WKS-FIN)
-                                 WKS-APE-MAT(WKS-FIN).
-           MOVE WKS-SALARIO(WKS-FIN) TO WKS-SAL-FORMAT.
+           DISPLAY "ID-TRAB" WKS-ID-TRAB(WKS-CONT-BUSQUEDA).
+           DISPLAY "Nombre: " WKS-NOM-TRAB(WKS-CONT-BUSQUEDA).
+           DISPLAY "APELLIDOS: " WKS-APE-PAT(WKS-CONT-BUSQUEDA)
+                                 WKS-APE-MAT(WKS-CONT-BUSQUEDA).
+           MOVE WKS-SALARIO(WKS-CONT-BUSQUEDA) TO WKS-SAL-FORMAT.
            DISPLAY "SALARIO: " WKS-SAL-FORMAT.
-           ADD 1 TO WKS-FIN.
+           ADD 1 TO WKS-CONT-BUSQUEDA.
