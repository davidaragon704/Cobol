@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * - SE AGREGA VALIDACION DE NOMBRE EN BLANCO Y UN CICLO DE
+      *   CONFIRMACION ANTES DE ACEPTAR EL DATO CAPTURADO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ENTRADA-SALIDA.
@@ -12,12 +16,36 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 WKS-NOMBRE     PIC A(30).
+       77 WKS-SINO       PIC 9(01).
+           88 WKS-SI     VALUE 1.
+           88 WKS-NO     VALUE 2.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0001-CAPTURAR-NOMBRE.
+           DISPLAY "Tu nombre es: ", WKS-NOMBRE.
+           STOP "PAUSA".
+       STOP RUN.
+
+       0001-CAPTURAR-NOMBRE.
            DISPLAY "ingrese el nombre".
            DISPLAY "Captura tu nombre".
            ACCEPT WKS-NOMBRE.
-           DISPLAY "Tu nombre es: ", WKS-NOMBRE
-           STOP "PAUSA".
+           IF WKS-NOMBRE IS EQUAL TO SPACES THEN
+               DISPLAY "EL NOMBRE NO PUEDE QUEDAR EN BLANCO"
+               PERFORM 0001-CAPTURAR-NOMBRE
+           ELSE
+               PERFORM 0002-CONFIRMAR-NOMBRE.
 
-       STOP RUN.
+       0002-CONFIRMAR-NOMBRE.
+           DISPLAY "CAPTURASTE: " WKS-NOMBRE.
+           DISPLAY "¿ES CORRECTO? 1-SI 2-NO".
+           ACCEPT WKS-SINO.
+           IF WKS-SI THEN
+               NEXT SENTENCE
+           ELSE
+           IF WKS-NO THEN
+               PERFORM 0001-CAPTURAR-NOMBRE
+           ELSE
+               DISPLAY "OPCION INVALIDA, INTENTE OTRA VEZ"
+               PERFORM 0002-CONFIRMAR-NOMBRE.
