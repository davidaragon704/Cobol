@@ -3,32 +3,115 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * - SE AGREGA EMPLEADO-FILE (EMPLEADOS.TXT), EL MISMO ARCHIVO QUE
+      *   USAN program2 Y VARIABLES, PARA QUE LOS TRABAJADORES CAPTURADOS
+      *   AQUI SEAN VISIBLES EN LOS DEMAS PROGRAMAS. EL SIGUIENTE ID SE
+      *   TOMA DEL MAYOR ID YA GUARDADO EN EL ARCHIVO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMINA.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT EMPLEADO-FILE ASSIGN TO "EMPLEADOS.TXT"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EMP-ID
+                                   FILE STATUS EMP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO-FILE.
+       01 REG-EMPLEADO.
+           COPY EMPLEADO.
+
        WORKING-STORAGE SECTION.
-       01 WSK-DATOS-TRAB OCCURS 5 TIMES.
+       01 WSK-DATOS-TRAB OCCURS 105 TIMES DEPENDING ON WKS-FIN.
           02 WKS-NOM-TRAB      PIC X(50).
           02 WKS-APE-PAT       PIC X(50).
           02 WKS-APE-MAT       PIC X(50).
-          02 WKS-SALARIO       PIC S9(05)V9(02).
-          02 WKS-ID-TRAB       PIC 9(2).
+          02 WKS-SALARIO       PIC S9(07)V9(02).
+          02 WKS-ID-TRAB       PIC 9(05).
+
+       77 WKS-FIN              PIC 9(03).
+       77 WKS-INICIO-NUEVOS    PIC 9(03) VALUE ZERO.
+       77 WKS-LIMITE-NUEVOS    PIC 9(03) VALUE ZERO.
+       77 WKS-CONT             PIC 9(03) VALUE ZERO.
+       77 WKS-SAL-FORMAT       PIC ZZZZZZ9.99.
+       77 WKS-TEM              PIC 9(05) VALUE ZERO.
+       77 EMP-STATUS           PIC X(02).
+       77 WKS-FIN-CARGA        PIC X(01) VALUE "N".
+           88 WKS-EOF-CARGA    VALUE "S".
 
-       77 WKS-FIN              PIC 9(01).
-       77 WKS-SAL-FORMAT       PIC ZZZZ9.99.
-       77 WKS-TEM              PIC 9(01).
        PROCEDURE DIVISION.
        0000-MAIN SECTION.
        0000-PRINCIPAL.
            DISPLAY "NOMINA TRABAJADOR".
+           PERFORM 0001-ABRIR-EMPLEADOS.
            MOVE 1 TO WKS-FIN.
-           PERFORM 00001-DATOS-TRAB UNTIL WKS-FIN > 5.
+           PERFORM 0002-BUSCAR-ULTIMO-ID
+               UNTIL WKS-EOF-CARGA OR WKS-FIN > 105.
+           IF WKS-FIN > 105 THEN
+               DISPLAY "NO HAY MAS ESPACIO EN MEMORIA"
+           END-IF.
+           MOVE WKS-FIN TO WKS-INICIO-NUEVOS.
+           COMPUTE WKS-LIMITE-NUEVOS = WKS-INICIO-NUEVOS + 4.
+           IF WKS-LIMITE-NUEVOS > 105 THEN
+               MOVE 105 TO WKS-LIMITE-NUEVOS
+           END-IF.
+           PERFORM 00001-DATOS-TRAB UNTIL WKS-FIN > WKS-LIMITE-NUEVOS.
+           MOVE WKS-INICIO-NUEVOS TO WKS-CONT.
+           PERFORM 0003-GUARDAR-EMPLEADOS
+               UNTIL WKS-CONT > WKS-LIMITE-NUEVOS.
+           CLOSE EMPLEADO-FILE.
            MOVE 1 TO WKS-FIN.
-           PERFORM 00002-CONSULTA-TRAB UNTIL WKS-FIN > 5.
+           PERFORM 00002-CONSULTA-TRAB
+               UNTIL WKS-FIN > WKS-LIMITE-NUEVOS.
            STOP "PRESIONE CUALQUIER TECLA PARA CONTINUAR..".
        STOP RUN.
+
+       0001-ABRIR-EMPLEADOS.
+           OPEN I-O EMPLEADO-FILE.
+           IF EMP-STATUS IS EQUAL TO "35" THEN
+               OPEN OUTPUT EMPLEADO-FILE
+               CLOSE EMPLEADO-FILE
+               OPEN I-O EMPLEADO-FILE.
+           MOVE LOW-VALUES TO EMP-ID.
+           START EMPLEADO-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "S" TO WKS-FIN-CARGA.
+
+       0002-BUSCAR-ULTIMO-ID.
+           READ EMPLEADO-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WKS-FIN-CARGA
+               NOT AT END
+                   MOVE EMP-NOMBRE       TO WKS-NOM-TRAB(WKS-FIN)
+                   MOVE EMP-APELLIDO-PAT TO WKS-APE-PAT(WKS-FIN)
+                   MOVE EMP-APELLIDO-MAT TO WKS-APE-MAT(WKS-FIN)
+                   MOVE EMP-SALARIO      TO WKS-SALARIO(WKS-FIN)
+                   MOVE EMP-ID           TO WKS-ID-TRAB(WKS-FIN)
+                   IF EMP-ID > WKS-TEM THEN
+                       MOVE EMP-ID TO WKS-TEM
+                   END-IF
+                   ADD 1 TO WKS-FIN.
+
+       0003-GUARDAR-EMPLEADOS.
+           MOVE WKS-ID-TRAB(WKS-CONT)  TO EMP-ID.
+           MOVE WKS-NOM-TRAB(WKS-CONT) TO EMP-NOMBRE.
+           MOVE WKS-APE-PAT(WKS-CONT)  TO EMP-APELLIDO-PAT.
+           MOVE WKS-APE-MAT(WKS-CONT)  TO EMP-APELLIDO-MAT.
+           MOVE WKS-SALARIO(WKS-CONT)  TO EMP-SALARIO.
+           WRITE REG-EMPLEADO
+               INVALID KEY
+                   DISPLAY "ERROR AL GUARDAR EMPLEADO ID " EMP-ID.
+           ADD 1 TO WKS-CONT.
+
        00001-DATOS-TRAB.
 
            DISPLAY "INGRESE NOMBRE DEL EMPLEADO".
@@ -43,7 +126,7 @@
            DISPLAY "INGRESE SALARIO TRABAJADOR".
            ACCEPT WKS-SALARIO(WKS-FIN).
 
-           ADD 10 TO WKS-TEM.
+           ADD 1 TO WKS-TEM.
            MOVE WKS-TEM TO WKS-ID-TRAB(WKS-FIN).
            ADD 1 TO WKS-FIN.
 
